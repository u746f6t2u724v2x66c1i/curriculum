@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MainMenu.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MENU-CHOICE           PIC 9 VALUE 0.
+          88 WS-EXIT-REQUESTED     VALUE 9.
+
+       01 WS-REPORTS-CHOICE        PIC 9 VALUE 0.
+          88 WS-REPORTS-BACK       VALUE 9.
+
+       PROCEDURE DIVISION.
+       PG-TOP.
+           PERFORM UNTIL WS-EXIT-REQUESTED
+               DISPLAY "==================================="
+               DISPLAY " Daily Jobs Menu"
+               DISPLAY "==================================="
+               DISPLAY " 1. Purchase entry"
+               DISPLAY " 2. Payroll run"
+               DISPLAY " 3. Reports"
+               DISPLAY " 9. Exit"
+               DISPLAY "Enter selection: "
+               ACCEPT WS-MENU-CHOICE
+               EVALUATE WS-MENU-CHOICE
+                   WHEN 1
+                       CALL "PurchaseCalculator"
+                       CANCEL "PurchaseCalculator"
+                   WHEN 2
+                       CALL "SalaryCalculator"
+                       CANCEL "SalaryCalculator"
+                   WHEN 3
+                       PERFORM REPORTS-MENU
+                   WHEN 9
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "Invalid selection - please re-enter."
+               END-EVALUATE
+           END-PERFORM
+           DISPLAY "Goodbye."
+           GOBACK.
+
+       REPORTS-MENU.
+           MOVE 0 TO WS-REPORTS-CHOICE
+           PERFORM UNTIL WS-REPORTS-BACK
+               DISPLAY "-----------------------------------"
+               DISPLAY " Reports Menu"
+               DISPLAY "-----------------------------------"
+               DISPLAY " Purchase/payroll reports are "
+                       "written to EODRPT.PRT, DEPTRPT.PRT "
+                       "and PAYSTUB.PRT by the purchase "
+                       "entry and payroll run jobs."
+               DISPLAY " 1. Customer statement / aging report"
+               DISPLAY " 2. Self-service pay-stub / purchase "
+                       "history lookup"
+               DISPLAY " 3. Archive/purge aged transaction files"
+               DISPLAY " 9. Back to main menu"
+               DISPLAY "Enter selection: "
+               ACCEPT WS-REPORTS-CHOICE
+               EVALUATE WS-REPORTS-CHOICE
+                   WHEN 1
+                       CALL "CustomerStatement"
+                       CANCEL "CustomerStatement"
+                   WHEN 2
+                       CALL "SelfServiceLookup"
+                       CANCEL "SelfServiceLookup"
+                   WHEN 3
+                       CALL "ArchivePurge"
+                       CANCEL "ArchivePurge"
+                   WHEN 9
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "Invalid selection - please re-enter."
+               END-EVALUATE
+           END-PERFORM.
