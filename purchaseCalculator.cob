@@ -1,24 +1,1037 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PurchaseCalculator.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-MASTER-STATUS.
+
+           SELECT PURCHASE-TRANS-FILE ASSIGN TO "PURCTRAN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PURCHASE-TRANS-STATUS.
+
+           SELECT INVOICE-CONTROL-FILE ASSIGN TO "INVCTL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IC-CONTROL-KEY
+               FILE STATUS IS WS-INVOICE-CONTROL-STATUS.
+
+           SELECT TAX-JURISDICTION-FILE ASSIGN TO "TAXJUR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TJ-JURISDICTION-CODE
+               FILE STATUS IS WS-TAX-JURISDICTION-STATUS.
+
+           SELECT EOD-REPORT-FILE ASSIGN TO "EODRPT.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EOD-REPORT-STATUS.
+
+           SELECT BATCH-INPUT-FILE ASSIGN TO "PURCHBAT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-INPUT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "PURCHKPT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-CONTROL-KEY
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT CURRENCY-RATE-FILE ASSIGN TO "CURRATE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CR-CURRENCY-CODE
+               FILE STATUS IS WS-CURRENCY-RATE-STATUS.
+
+           SELECT OPERATOR-MASTER-FILE ASSIGN TO "OPERMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OP-OPERATOR-ID
+               FILE STATUS IS WS-OPERATOR-MASTER-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRORLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ERROR-LOG-STATUS.
+
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RC-CONTROL-KEY
+               FILE STATUS IS WS-RUN-CONTROL-STATUS.
+
+           SELECT PARTY-XREF-FILE ASSIGN TO "PARTYXRF.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PX-CUSTOMER-ID
+               FILE STATUS IS WS-PARTY-XREF-STATUS.
+
+           SELECT GL-INTERFACE-FILE ASSIGN TO "GLFEED.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GL-INTERFACE-STATUS.
+
+           SELECT PURCHASE-TREND-FILE ASSIGN TO "PURCHTRD.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PURCHASE-TREND-STATUS.
+
+           SELECT PRODUCT-MASTER-FILE ASSIGN TO "PRODMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-PRODUCT-CODE
+               FILE STATUS IS WS-PRODUCT-MASTER-STATUS.
+
+           SELECT GL-RECONCILE-FILE ASSIGN TO "GLRECON.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-RECONCILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+           COPY CUSTMAST.
+
+       FD  PURCHASE-TRANS-FILE.
+           COPY PURCTRAN.
+
+       FD  INVOICE-CONTROL-FILE.
+           COPY INVCTL.
+
+       FD  TAX-JURISDICTION-FILE.
+           COPY TAXJUR.
+
+       FD  EOD-REPORT-FILE.
+       01 EOD-REPORT-LINE          PIC X(80).
+
+       FD  BATCH-INPUT-FILE.
+           COPY BATCHENT.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHKPT.
+
+       FD  CURRENCY-RATE-FILE.
+           COPY CURRATE.
+
+       FD  OPERATOR-MASTER-FILE.
+           COPY OPERMAST.
+
+       FD  ERROR-LOG-FILE.
+           COPY ERRLOG.
+
+       FD  RUN-CONTROL-FILE.
+           COPY RUNCTL.
+
+       FD  PARTY-XREF-FILE.
+           COPY PARTYXREF.
+
+       FD  GL-INTERFACE-FILE.
+           COPY GLFEED.
+
+       FD  PURCHASE-TREND-FILE.
+           COPY PURCHTRD.
+
+       FD  PRODUCT-MASTER-FILE.
+           COPY PRODMAST.
+
+       FD  GL-RECONCILE-FILE.
+       01 GL-RECONCILE-LINE        PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 CUSTOMER-RECORD.
           05 CUSTOMER-ID      PIC 9(5).
           05 PURCHASE-AMOUNT  PIC S9(7)V99.
 
        01 TOTAL-PURCHASES     PIC S9(9)V99 VALUE 0.
+       01 TOTAL-TAX-COLLECTED PIC S9(9)V99 VALUE 0.
+
+       01 WS-TAX-JURISDICTION-STATUS PIC X(2) VALUE "00".
+          88 WS-TAX-RATE-FOUND        VALUE "00".
+       01 WS-TAX-AMOUNT               PIC S9(9)V99 VALUE 0.
+       01 WS-TAXABLE-AMOUNT           PIC S9(9)V99 VALUE 0.
+
+       01 WS-ROUND-RAW                PIC S9(9)V9(4) VALUE 0.
+       01 WS-ROUND-RESULT             PIC S9(9)V99 VALUE 0.
+
+       01 WS-CUSTOMER-MASTER-STATUS PIC X(2) VALUE "00".
+          88 WS-CUSTOMER-FOUND     VALUE "00".
+
+       01 WS-PURCHASE-TRANS-STATUS PIC X(2) VALUE "00".
+
+       01 WS-INVOICE-CONTROL-STATUS PIC X(2) VALUE "00".
+          88 WS-INVOICE-CONTROL-FOUND VALUE "00".
+
+       01 WS-NEXT-INVOICE-NUMBER   PIC 9(9) VALUE 0.
+       01 WS-TRANSACTION-DATE      PIC 9(8).
+
+       01 WS-OPERATOR-MASTER-STATUS PIC X(2) VALUE "00".
+       01 WS-OPERATOR-ID           PIC X(8).
+       01 WS-SIGNON-PASSWORD       PIC X(8).
+       01 WS-SIGNON-VALID-SW       PIC X(1) VALUE "N".
+          88 WS-SIGNON-VALID       VALUE "Y".
+
+       01 WS-SUPERVISOR-ID          PIC X(8).
+       01 WS-SUPERVISOR-PASSWORD    PIC X(8).
+       01 WS-SUPERVISOR-APPROVED-SW PIC X(1) VALUE "N".
+          88 WS-SUPERVISOR-APPROVED VALUE "Y".
+
+       01 WS-ERROR-LOG-STATUS      PIC X(2) VALUE "00".
+       01 WS-LOG-PROGRAM-NAME      PIC X(20) VALUE "PurchaseCalculator".
+       01 WS-LOG-FIELD-NAME        PIC X(20).
+       01 WS-LOG-BAD-VALUE         PIC X(20).
+
+       01 WS-RUN-CONTROL-STATUS    PIC X(2) VALUE "00".
+
+       01 WS-PARTY-XREF-STATUS     PIC X(2) VALUE "00".
+       01 WS-DISCOUNT-AMOUNT       PIC S9(9)V99 VALUE 0.
+
+       01 WS-VOLUME-DISCOUNT-PERCENT PIC V9(4) VALUE 0.
+       01 WS-VOLUME-DISCOUNT-AMOUNT  PIC S9(7)V99 VALUE 0.
+
+       01 WS-GL-INTERFACE-STATUS   PIC X(2) VALUE "00".
+       01 WS-PURCHASE-TREND-STATUS PIC X(2) VALUE "00".
+       01 WS-PRODUCT-MASTER-STATUS PIC X(2) VALUE "00".
+       01 WS-GL-RECONCILE-STATUS   PIC X(2) VALUE "00".
+
+       01 WS-RECON-TRANS-TOTAL     PIC S9(9)V99 VALUE 0.
+       01 WS-RECON-GL-TOTAL        PIC S9(9)V99 VALUE 0.
+       01 WS-RECON-VARIANCE        PIC S9(9)V99 VALUE 0.
+       01 WS-RECON-MONTH           PIC 9(6).
+       01 WS-RECON-TRANS-DATE-MONTH PIC 9(6).
+       01 WS-RECON-GL-DATE-MONTH   PIC 9(6).
+
+       01 WS-RECON-HEADER          PIC X(45) VALUE
+          "-- Purchases-to-GL Reconciliation --".
+       01 WS-RECON-TRANS-LINE.
+          05 FILLER                PIC X(25) VALUE
+             "Purchase trans total:   ".
+          05 WS-RECON-TRANS-OUT     PIC Z,ZZZ,ZZ9.99-.
+       01 WS-RECON-GL-LINE.
+          05 FILLER                PIC X(25) VALUE
+             "GL feed debit total:    ".
+          05 WS-RECON-GL-OUT        PIC Z,ZZZ,ZZ9.99-.
+       01 WS-RECON-VARIANCE-LINE.
+          05 FILLER                PIC X(25) VALUE
+             "Variance:                ".
+          05 WS-RECON-VARIANCE-OUT  PIC Z,ZZZ,ZZ9.99-.
+       01 WS-RECON-OK-LINE         PIC X(30) VALUE
+          "Purchases reconcile to GL.".
+       01 WS-RECON-VARIANCE-FLAG   PIC X(45) VALUE
+          "*** VARIANCE - purchases do not reconcile ***".
+
+       01 WS-AMOUNT-VALID-SW       PIC X(1) VALUE "N".
+          88 WS-AMOUNT-VALID       VALUE "Y".
+       01 WS-TYPE-VALID-SW         PIC X(1) VALUE "N".
+          88 WS-TYPE-ENTRY-VALID   VALUE "Y".
+
+       01 WS-EOD-REPORT-STATUS     PIC X(2) VALUE "00".
+       01 TRANSACTION-COUNT        PIC 9(7) VALUE 0.
+
+       01 WS-EOD-LINE-1.
+          05 FILLER               PIC X(25) VALUE
+             "Transactions processed: ".
+          05 WS-EOD-COUNT-OUT      PIC ZZZ,ZZ9.
+       01 WS-EOD-LINE-2.
+          05 FILLER               PIC X(25) VALUE
+             "Total purchases:        ".
+          05 WS-EOD-TOTAL-OUT      PIC Z,ZZZ,ZZ9.99-.
+       01 WS-EOD-LINE-3.
+          05 FILLER               PIC X(25) VALUE
+             "Total tax collected:    ".
+          05 WS-EOD-TAX-OUT        PIC Z,ZZZ,ZZ9.99-.
+
+       01 WS-CUST-SUBTOTAL-TABLE.
+          05 WS-CUST-SUBTOTAL-ENTRY OCCURS 100 TIMES
+                                    INDEXED BY WS-CUST-SUB-IDX.
+             10 WS-CUST-SUB-ID       PIC 9(5) VALUE 0.
+             10 WS-CUST-SUB-AMOUNT   PIC S9(9)V99 VALUE 0.
+       01 WS-CUST-SUBTOTAL-COUNT   PIC 9(3) VALUE 0.
+       01 WS-CUST-SUB-FOUND-SW     PIC X(1) VALUE "N".
+          88 WS-CUST-SUB-FOUND     VALUE "Y".
+
+       01 WS-SUBTOTAL-LINE.
+          05 FILLER               PIC X(17) VALUE "Customer ".
+          05 WS-SUB-CUST-OUT       PIC 9(5).
+          05 FILLER                PIC X(4) VALUE " -- ".
+          05 WS-SUB-AMOUNT-OUT     PIC Z,ZZZ,ZZ9.99-.
+
+       01 WS-RANK-SWAP-ID          PIC 9(5).
+       01 WS-RANK-SWAP-AMOUNT      PIC S9(9)V99.
+       01 WS-RANK-SORTED-SW        PIC X(1) VALUE "N".
+          88 WS-RANK-TABLE-SORTED  VALUE "Y".
+
+       01 WS-RANK-HEADER           PIC X(38) VALUE
+          "-- Top Customers by Purchase Volume --".
+       01 WS-RANK-LINE.
+          05 FILLER               PIC X(6) VALUE "Rank ".
+          05 WS-RANK-NUMBER-OUT    PIC ZZ9.
+          05 FILLER               PIC X(4) VALUE " -- ".
+          05 FILLER               PIC X(9) VALUE "Customer ".
+          05 WS-RANK-CUST-OUT      PIC 9(5).
+          05 FILLER                PIC X(4) VALUE " -- ".
+          05 WS-RANK-AMOUNT-OUT    PIC Z,ZZZ,ZZ9.99-.
+       01 WS-RANK-NUMBER           PIC 9(3).
+
+       01 WS-DUP-CHECK-TABLE.
+          05 WS-DUP-ENTRY OCCURS 500 TIMES INDEXED BY WS-DUP-IDX.
+             10 WS-DUP-CUSTOMER-ID  PIC 9(5).
+             10 WS-DUP-AMOUNT       PIC S9(7)V99.
+             10 WS-DUP-TYPE         PIC X(1).
+       01 WS-DUP-CHECK-COUNT       PIC 9(4) VALUE 0.
+       01 WS-DUPLICATE-FOUND-SW    PIC X(1) VALUE "N".
+          88 WS-DUPLICATE-FOUND    VALUE "Y".
+
+       01 WS-PRODUCT-PRICE-TABLE.
+          05 WS-PRODUCT-ENTRY OCCURS 200 TIMES
+                               INDEXED BY WS-PRODUCT-IDX.
+             10 WS-PRODUCT-CODE-TBL  PIC X(6).
+             10 WS-PRODUCT-PRICE-TBL PIC S9(7)V99.
+       01 WS-PRODUCT-COUNT         PIC 9(4) VALUE 0.
+       01 WS-PRODUCT-CODE          PIC X(6).
+       01 WS-PRODUCT-FOUND-SW      PIC X(1) VALUE "N".
+          88 WS-PRODUCT-FOUND      VALUE "Y".
+
+       01 WS-BATCH-INPUT-STATUS    PIC X(2) VALUE "00".
+       01 WS-RUN-MODE              PIC X(1) VALUE "I".
+          88 WS-RUN-MODE-BATCH     VALUE "B".
+          88 WS-RUN-MODE-INTERACTIVE VALUE "I".
+
+       01 WS-ENTRY-TYPE            PIC X(1) VALUE "S".
+          88 WS-ENTRY-IS-SALE      VALUE "S".
+          88 WS-ENTRY-IS-CREDIT    VALUE "C".
+          88 WS-ENTRY-IS-ADJUSTMENT VALUE "A".
+          88 WS-ENTRY-IS-VOID      VALUE "V".
+          88 WS-ENTRY-TYPE-VALID   VALUE "S" "C" "A" "V".
+       01 WS-SIGNED-AMOUNT         PIC S9(9)V99.
+
+       01 WS-CHECKPOINT-STATUS     PIC X(2) VALUE "00".
+       01 WS-CHECKPOINT-INTERVAL   PIC 9(3) VALUE 5.
+       01 WS-RESUME-ANSWER         PIC X(1) VALUE "N".
+          88 WS-RESUME-SESSION     VALUE "Y".
+       01 WS-CHECKPOINT-RECORD-FOUND-SW PIC X(1) VALUE "N".
+          88 WS-CHECKPOINT-RECORD-FOUND VALUE "Y".
+
+       01 WS-CURRENCY-RATE-STATUS  PIC X(2) VALUE "00".
+       01 WS-HOME-CURRENCY-CODE    PIC X(3) VALUE "USD".
+       01 WS-CURRENCY-CODE         PIC X(3) VALUE "USD".
+       01 WS-HOME-CURRENCY-AMOUNT  PIC S9(9)V99.
 
        PROCEDURE DIVISION.
-          PERFORM UNTIL CUSTOMER-ID = 0
-              DISPLAY "Enter customer ID (0 to exit): "
-              ACCEPT CUSTOMER-ID
-              IF CUSTOMER-ID NOT = 0
-                  DISPLAY "Enter purchase amount: "
-                  ACCEPT PURCHASE-AMOUNT
-                  ADD PURCHASE-AMOUNT TO TOTAL-PURCHASES
-              END-IF
-          END-PERFORM.
-
-          DISPLAY "Total purchases: ", TOTAL-PURCHASES.
-          STOP RUN.
+       RUN-START.
+           OPEN INPUT OPERATOR-MASTER-FILE.
+           OPEN EXTEND ERROR-LOG-FILE.
+           PERFORM SIGN-ON.
+           OPEN I-O CUSTOMER-MASTER-FILE.
+           OPEN INPUT TAX-JURISDICTION-FILE.
+           OPEN INPUT CURRENCY-RATE-FILE.
+           OPEN INPUT PARTY-XREF-FILE.
+           OPEN OUTPUT EOD-REPORT-FILE.
+           OPEN OUTPUT GL-RECONCILE-FILE.
+           OPEN EXTEND GL-INTERFACE-FILE.
+           OPEN EXTEND PURCHASE-TREND-FILE.
+           PERFORM OPEN-INVOICE-CONTROL.
+           PERFORM OPEN-RUN-CONTROL.
+           MOVE RC-PROCESSING-DATE TO WS-TRANSACTION-DATE.
+           PERFORM LOAD-DUP-CHECK-TABLE.
+           PERFORM LOAD-PRODUCT-PRICE-TABLE.
+           OPEN EXTEND PURCHASE-TRANS-FILE.
+           PERFORM SELECT-RUN-MODE.
+           PERFORM OPEN-CHECKPOINT.
+
+           PERFORM UNTIL CUSTOMER-ID = 0
+               MOVE "USD" TO WS-HOME-CURRENCY-CODE
+               PERFORM GET-NEXT-ENTRY
+               IF CUSTOMER-ID NOT = 0
+                   PERFORM LOOKUP-CUSTOMER
+                   IF WS-CUSTOMER-FOUND
+                       PERFORM CHECK-DUPLICATE-ENTRY
+                       IF WS-DUPLICATE-FOUND
+                           DISPLAY "Possible duplicate entry for "
+                                   "customer " CUSTOMER-ID
+                                   " - not posted."
+                           MOVE "CUSTOMER-ID" TO WS-LOG-FIELD-NAME
+                           MOVE CUSTOMER-ID   TO WS-LOG-BAD-VALUE
+                           PERFORM LOG-ERROR
+                       ELSE
+                           PERFORM CONVERT-TO-HOME-CURRENCY
+                           IF WS-HOME-CURRENCY-AMOUNT >=
+                              RC-APPROVAL-THRESHOLD
+                               PERFORM GET-SUPERVISOR-APPROVAL
+                           ELSE
+                               MOVE "Y" TO WS-SUPERVISOR-APPROVED-SW
+                           END-IF
+                           IF WS-SUPERVISOR-APPROVED
+                               PERFORM APPLY-EMPLOYEE-DISCOUNT
+                               PERFORM APPLY-VOLUME-DISCOUNT
+                               MOVE WS-HOME-CURRENCY-AMOUNT TO
+                                   WS-TAXABLE-AMOUNT
+                               PERFORM COMPUTE-SALES-TAX
+                               PERFORM CLASSIFY-TRANSACTION-TYPE
+                               ADD WS-SIGNED-AMOUNT TO TOTAL-PURCHASES
+                               ADD 1 TO TRANSACTION-COUNT
+                               PERFORM UPDATE-CUSTOMER-SUBTOTAL
+                               PERFORM WRITE-PURCHASE-TRANS
+                               PERFORM RECORD-DUP-CHECK-ENTRY
+                               IF FUNCTION MOD (TRANSACTION-COUNT,
+                                        WS-CHECKPOINT-INTERVAL) = 0
+                                   PERFORM SAVE-CHECKPOINT
+                               END-IF
+                           ELSE
+                               DISPLAY "Entry exceeds the approval "
+                                       "threshold and was not "
+                                       "approved - not posted."
+                               MOVE "PURCHASE-AMOUNT" TO
+                                   WS-LOG-FIELD-NAME
+                               MOVE PURCHASE-AMOUNT TO
+                                   WS-LOG-BAD-VALUE
+                               PERFORM LOG-ERROR
+                           END-IF
+                       END-IF
+                   ELSE
+                       DISPLAY "Unknown customer ID " CUSTOMER-ID
+                               " - purchase rejected."
+                       MOVE "CUSTOMER-ID" TO WS-LOG-FIELD-NAME
+                       MOVE CUSTOMER-ID   TO WS-LOG-BAD-VALUE
+                       PERFORM LOG-ERROR
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           PERFORM WRITE-EOD-REPORT.
+           PERFORM WRITE-CUSTOMER-SUBTOTALS.
+           PERFORM RANK-CUSTOMER-SUBTOTALS.
+           PERFORM WRITE-TOP-CUSTOMER-REPORT.
+           PERFORM COMPLETE-CHECKPOINT.
+           PERFORM WRITE-GL-FEED.
+           PERFORM WRITE-PURCHASE-TREND.
+
+           CLOSE CUSTOMER-MASTER-FILE.
+           CLOSE PURCHASE-TRANS-FILE.
+           CLOSE TAX-JURISDICTION-FILE.
+           CLOSE CURRENCY-RATE-FILE.
+           CLOSE EOD-REPORT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE OPERATOR-MASTER-FILE.
+           CLOSE ERROR-LOG-FILE.
+           CLOSE RUN-CONTROL-FILE.
+           CLOSE PARTY-XREF-FILE.
+           CLOSE GL-INTERFACE-FILE.
+           CLOSE PURCHASE-TREND-FILE.
+           IF WS-RUN-MODE-BATCH
+               CLOSE BATCH-INPUT-FILE
+           END-IF
+           PERFORM CLOSE-INVOICE-CONTROL.
+
+           PERFORM WRITE-GL-RECONCILIATION-REPORT.
+           CLOSE GL-RECONCILE-FILE.
+
+           DISPLAY "Total purchases: ", TOTAL-PURCHASES.
+           DISPLAY "Total tax collected: ", TOTAL-TAX-COLLECTED.
+           GOBACK.
+
+       SELECT-RUN-MODE.
+           DISPLAY "Run mode (I=Interactive, B=Batch file): "
+           ACCEPT WS-RUN-MODE
+           IF WS-RUN-MODE-BATCH
+               OPEN INPUT BATCH-INPUT-FILE
+           END-IF.
+
+       GET-NEXT-ENTRY.
+           IF WS-RUN-MODE-BATCH
+               PERFORM GET-NEXT-BATCH-ENTRY
+           ELSE
+               DISPLAY "Enter customer ID (5 digits, 0 to exit): "
+               ACCEPT CUSTOMER-ID
+               IF CUSTOMER-ID NOT = 0
+                   PERFORM LOOKUP-CUSTOMER
+                   PERFORM SET-HOME-CURRENCY-DEFAULT
+                   PERFORM ACCEPT-ENTRY-TYPE
+                   PERFORM ACCEPT-CURRENCY-CODE
+                   PERFORM ACCEPT-PURCHASE-AMOUNT
+               END-IF
+           END-IF.
+
+       SET-HOME-CURRENCY-DEFAULT.
+           IF WS-CUSTOMER-FOUND AND CM-HOME-CURRENCY-CODE NOT = SPACES
+               MOVE CM-HOME-CURRENCY-CODE TO WS-HOME-CURRENCY-CODE
+           END-IF.
+
+       ACCEPT-CURRENCY-CODE.
+           DISPLAY "Currency code (3 letters, blank for "
+                   WS-HOME-CURRENCY-CODE "): "
+           ACCEPT WS-CURRENCY-CODE
+           IF WS-CURRENCY-CODE = SPACES
+               MOVE WS-HOME-CURRENCY-CODE TO WS-CURRENCY-CODE
+           END-IF.
+
+       GET-NEXT-BATCH-ENTRY.
+           MOVE "N" TO WS-AMOUNT-VALID-SW
+           PERFORM UNTIL WS-AMOUNT-VALID
+               READ BATCH-INPUT-FILE
+                   AT END
+                       MOVE 0 TO CUSTOMER-ID
+                       MOVE "Y" TO WS-AMOUNT-VALID-SW
+                   NOT AT END
+                       MOVE BE-CUSTOMER-ID     TO CUSTOMER-ID
+                       PERFORM LOOKUP-CUSTOMER
+                       PERFORM SET-HOME-CURRENCY-DEFAULT
+                       MOVE BE-ENTRY-TYPE      TO WS-ENTRY-TYPE
+                       MOVE BE-PURCHASE-AMOUNT TO PURCHASE-AMOUNT
+                       IF BE-CURRENCY-CODE = SPACES
+                           MOVE WS-HOME-CURRENCY-CODE
+                               TO WS-CURRENCY-CODE
+                       ELSE
+                           MOVE BE-CURRENCY-CODE TO WS-CURRENCY-CODE
+                       END-IF
+                       IF PURCHASE-AMOUNT > 0 AND WS-ENTRY-TYPE-VALID
+                           MOVE "Y" TO WS-AMOUNT-VALID-SW
+                       ELSE
+                           DISPLAY "Batch entry for customer "
+                                   CUSTOMER-ID " skipped - "
+                                   "invalid type or amount."
+                           MOVE "PURCHASE-AMOUNT" TO WS-LOG-FIELD-NAME
+                           MOVE PURCHASE-AMOUNT   TO WS-LOG-BAD-VALUE
+                           PERFORM LOG-ERROR
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       WRITE-EOD-REPORT.
+           MOVE TRANSACTION-COUNT TO WS-EOD-COUNT-OUT
+           MOVE WS-EOD-LINE-1 TO EOD-REPORT-LINE
+           WRITE EOD-REPORT-LINE
+           MOVE TOTAL-PURCHASES TO WS-EOD-TOTAL-OUT
+           MOVE WS-EOD-LINE-2 TO EOD-REPORT-LINE
+           WRITE EOD-REPORT-LINE
+           MOVE TOTAL-TAX-COLLECTED TO WS-EOD-TAX-OUT
+           MOVE WS-EOD-LINE-3 TO EOD-REPORT-LINE
+           WRITE EOD-REPORT-LINE.
+
+       ACCEPT-PURCHASE-AMOUNT.
+           DISPLAY "Enter product code (6 characters, blank to key "
+                   "amount manually): "
+           ACCEPT WS-PRODUCT-CODE
+           IF WS-PRODUCT-CODE NOT = SPACES
+               PERFORM LOOKUP-PRODUCT-PRICE
+           ELSE
+               MOVE "N" TO WS-PRODUCT-FOUND-SW
+           END-IF
+           IF WS-PRODUCT-FOUND
+               DISPLAY "Price for product " WS-PRODUCT-CODE ": "
+                       PURCHASE-AMOUNT
+           ELSE
+               IF WS-PRODUCT-CODE NOT = SPACES
+                   DISPLAY "Unknown product code " WS-PRODUCT-CODE
+                           " - enter amount manually."
+               END-IF
+               MOVE "N" TO WS-AMOUNT-VALID-SW
+               PERFORM UNTIL WS-AMOUNT-VALID
+                   DISPLAY "Enter purchase amount (7 digits, "
+                           "2 decimals, greater than zero): "
+                   ACCEPT PURCHASE-AMOUNT
+                   COPY EDTAMT
+                   REPLACING ==:AMOUNT:==   BY ==PURCHASE-AMOUNT==
+                             ==:VALID-SW:== BY ==WS-AMOUNT-VALID-SW==
+                             ==:LABEL:==    BY =="PURCHASE-AMOUNT"==.
+               END-PERFORM
+           END-IF.
+
+       LOAD-PRODUCT-PRICE-TABLE.
+           MOVE 0 TO WS-PRODUCT-COUNT
+           OPEN INPUT PRODUCT-MASTER-FILE
+           IF WS-PRODUCT-MASTER-STATUS = "00"
+               PERFORM UNTIL WS-PRODUCT-MASTER-STATUS NOT = "00"
+                   READ PRODUCT-MASTER-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-PRODUCT-MASTER-STATUS
+                       NOT AT END
+                           IF WS-PRODUCT-COUNT < 200
+                               ADD 1 TO WS-PRODUCT-COUNT
+                               MOVE PM-PRODUCT-CODE TO
+                                   WS-PRODUCT-CODE-TBL
+                                       (WS-PRODUCT-COUNT)
+                               MOVE PM-UNIT-PRICE TO
+                                   WS-PRODUCT-PRICE-TBL
+                                       (WS-PRODUCT-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PRODUCT-MASTER-FILE
+           END-IF.
+
+       LOOKUP-PRODUCT-PRICE.
+           MOVE "N" TO WS-PRODUCT-FOUND-SW
+           PERFORM VARYING WS-PRODUCT-IDX FROM 1 BY 1
+                   UNTIL WS-PRODUCT-IDX > WS-PRODUCT-COUNT
+               IF WS-PRODUCT-CODE-TBL (WS-PRODUCT-IDX) = WS-PRODUCT-CODE
+                   MOVE "Y" TO WS-PRODUCT-FOUND-SW
+                   MOVE WS-PRODUCT-PRICE-TBL (WS-PRODUCT-IDX)
+                       TO PURCHASE-AMOUNT
+               END-IF
+           END-PERFORM.
+
+       COPY OPERSIGN.
+
+       COPY LOGERROR.
+
+       COPY OPENRCTL.
+
+       COPY ROUNDCTL.
+
+       COPY APPROVAL.
+
+       LOOKUP-CUSTOMER.
+           MOVE CUSTOMER-ID TO CM-CUSTOMER-ID
+           READ CUSTOMER-MASTER-FILE
+               KEY IS CM-CUSTOMER-ID
+               INVALID KEY
+                   MOVE "24" TO WS-CUSTOMER-MASTER-STATUS
+           END-READ.
+
+       LOAD-DUP-CHECK-TABLE.
+           MOVE 0 TO WS-DUP-CHECK-COUNT
+           MOVE 0 TO WS-CUST-SUBTOTAL-COUNT
+           OPEN INPUT PURCHASE-TRANS-FILE
+           IF WS-PURCHASE-TRANS-STATUS = "00"
+               PERFORM UNTIL WS-PURCHASE-TRANS-STATUS NOT = "00"
+                   READ PURCHASE-TRANS-FILE
+                       AT END
+                           MOVE "10" TO WS-PURCHASE-TRANS-STATUS
+                       NOT AT END
+                           IF PT-TRANSACTION-DATE = WS-TRANSACTION-DATE
+                               IF WS-DUP-CHECK-COUNT < 500
+                                   ADD 1 TO WS-DUP-CHECK-COUNT
+                                   MOVE PT-CUSTOMER-ID TO
+                                       WS-DUP-CUSTOMER-ID
+                                       (WS-DUP-CHECK-COUNT)
+                                   MOVE PT-PURCHASE-AMOUNT TO
+                                       WS-DUP-AMOUNT
+                                       (WS-DUP-CHECK-COUNT)
+                                   MOVE PT-TRANSACTION-TYPE TO
+                                       WS-DUP-TYPE
+                                       (WS-DUP-CHECK-COUNT)
+                               END-IF
+                               PERFORM LOAD-CUSTOMER-SUBTOTAL-ENTRY
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PURCHASE-TRANS-FILE
+           END-IF.
+
+       LOAD-CUSTOMER-SUBTOTAL-ENTRY.
+           MOVE "N" TO WS-CUST-SUB-FOUND-SW
+           PERFORM VARYING WS-CUST-SUB-IDX FROM 1 BY 1
+                   UNTIL WS-CUST-SUB-IDX > WS-CUST-SUBTOTAL-COUNT
+               IF WS-CUST-SUB-ID (WS-CUST-SUB-IDX) = PT-CUSTOMER-ID
+                   ADD PT-NET-AMOUNT TO
+                       WS-CUST-SUB-AMOUNT (WS-CUST-SUB-IDX)
+                   MOVE "Y" TO WS-CUST-SUB-FOUND-SW
+               END-IF
+           END-PERFORM
+           IF NOT WS-CUST-SUB-FOUND
+               IF WS-CUST-SUBTOTAL-COUNT < 100
+                   ADD 1 TO WS-CUST-SUBTOTAL-COUNT
+                   SET WS-CUST-SUB-IDX TO WS-CUST-SUBTOTAL-COUNT
+                   MOVE PT-CUSTOMER-ID TO
+                       WS-CUST-SUB-ID (WS-CUST-SUB-IDX)
+                   MOVE PT-NET-AMOUNT TO
+                       WS-CUST-SUB-AMOUNT (WS-CUST-SUB-IDX)
+               END-IF
+           END-IF.
+
+       CHECK-DUPLICATE-ENTRY.
+           MOVE "N" TO WS-DUPLICATE-FOUND-SW
+           PERFORM VARYING WS-DUP-IDX FROM 1 BY 1
+                   UNTIL WS-DUP-IDX > WS-DUP-CHECK-COUNT
+               IF WS-DUP-CUSTOMER-ID (WS-DUP-IDX) = CUSTOMER-ID
+                  AND WS-DUP-AMOUNT (WS-DUP-IDX) = PURCHASE-AMOUNT
+                  AND WS-DUP-TYPE (WS-DUP-IDX) = WS-ENTRY-TYPE
+                   MOVE "Y" TO WS-DUPLICATE-FOUND-SW
+               END-IF
+           END-PERFORM.
+
+       RECORD-DUP-CHECK-ENTRY.
+           IF WS-DUP-CHECK-COUNT < 500
+               ADD 1 TO WS-DUP-CHECK-COUNT
+               MOVE CUSTOMER-ID     TO
+                   WS-DUP-CUSTOMER-ID (WS-DUP-CHECK-COUNT)
+               MOVE PURCHASE-AMOUNT TO
+                   WS-DUP-AMOUNT (WS-DUP-CHECK-COUNT)
+               MOVE WS-ENTRY-TYPE TO
+                   WS-DUP-TYPE (WS-DUP-CHECK-COUNT)
+           END-IF.
+
+       UPDATE-CUSTOMER-SUBTOTAL.
+           MOVE "N" TO WS-CUST-SUB-FOUND-SW
+           SET WS-CUST-SUB-IDX TO 1
+           PERFORM VARYING WS-CUST-SUB-IDX FROM 1 BY 1
+                   UNTIL WS-CUST-SUB-IDX > WS-CUST-SUBTOTAL-COUNT
+               IF WS-CUST-SUB-ID (WS-CUST-SUB-IDX) = CUSTOMER-ID
+                   ADD WS-SIGNED-AMOUNT TO
+                       WS-CUST-SUB-AMOUNT (WS-CUST-SUB-IDX)
+                   MOVE "Y" TO WS-CUST-SUB-FOUND-SW
+               END-IF
+           END-PERFORM
+           IF NOT WS-CUST-SUB-FOUND
+               IF WS-CUST-SUBTOTAL-COUNT < 100
+                   ADD 1 TO WS-CUST-SUBTOTAL-COUNT
+                   SET WS-CUST-SUB-IDX TO WS-CUST-SUBTOTAL-COUNT
+                   MOVE CUSTOMER-ID TO
+                       WS-CUST-SUB-ID (WS-CUST-SUB-IDX)
+                   MOVE WS-SIGNED-AMOUNT TO
+                       WS-CUST-SUB-AMOUNT (WS-CUST-SUB-IDX)
+               END-IF
+           END-IF.
+
+       WRITE-CUSTOMER-SUBTOTALS.
+           PERFORM VARYING WS-CUST-SUB-IDX FROM 1 BY 1
+                   UNTIL WS-CUST-SUB-IDX > WS-CUST-SUBTOTAL-COUNT
+               MOVE WS-CUST-SUB-ID (WS-CUST-SUB-IDX) TO WS-SUB-CUST-OUT
+               MOVE WS-CUST-SUB-AMOUNT (WS-CUST-SUB-IDX)
+                   TO WS-SUB-AMOUNT-OUT
+               MOVE WS-SUBTOTAL-LINE TO EOD-REPORT-LINE
+               WRITE EOD-REPORT-LINE
+           END-PERFORM.
+
+       RANK-CUSTOMER-SUBTOTALS.
+           MOVE "N" TO WS-RANK-SORTED-SW
+           PERFORM UNTIL WS-RANK-TABLE-SORTED
+               MOVE "Y" TO WS-RANK-SORTED-SW
+               PERFORM VARYING WS-CUST-SUB-IDX FROM 1 BY 1
+                       UNTIL WS-CUST-SUB-IDX >= WS-CUST-SUBTOTAL-COUNT
+                   IF WS-CUST-SUB-AMOUNT (WS-CUST-SUB-IDX) <
+                      WS-CUST-SUB-AMOUNT (WS-CUST-SUB-IDX + 1)
+                       MOVE WS-CUST-SUB-ID (WS-CUST-SUB-IDX)
+                           TO WS-RANK-SWAP-ID
+                       MOVE WS-CUST-SUB-AMOUNT (WS-CUST-SUB-IDX)
+                           TO WS-RANK-SWAP-AMOUNT
+                       MOVE WS-CUST-SUB-ID (WS-CUST-SUB-IDX + 1)
+                           TO WS-CUST-SUB-ID (WS-CUST-SUB-IDX)
+                       MOVE WS-CUST-SUB-AMOUNT (WS-CUST-SUB-IDX + 1)
+                           TO WS-CUST-SUB-AMOUNT (WS-CUST-SUB-IDX)
+                       MOVE WS-RANK-SWAP-ID
+                           TO WS-CUST-SUB-ID (WS-CUST-SUB-IDX + 1)
+                       MOVE WS-RANK-SWAP-AMOUNT
+                           TO WS-CUST-SUB-AMOUNT (WS-CUST-SUB-IDX + 1)
+                       MOVE "N" TO WS-RANK-SORTED-SW
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       WRITE-TOP-CUSTOMER-REPORT.
+           IF WS-CUST-SUBTOTAL-COUNT > 0
+               MOVE WS-RANK-HEADER TO EOD-REPORT-LINE
+               WRITE EOD-REPORT-LINE
+               MOVE 0 TO WS-RANK-NUMBER
+               PERFORM VARYING WS-CUST-SUB-IDX FROM 1 BY 1
+                       UNTIL WS-CUST-SUB-IDX > WS-CUST-SUBTOTAL-COUNT
+                   ADD 1 TO WS-RANK-NUMBER
+                   MOVE WS-RANK-NUMBER TO WS-RANK-NUMBER-OUT
+                   MOVE WS-CUST-SUB-ID (WS-CUST-SUB-IDX)
+                       TO WS-RANK-CUST-OUT
+                   MOVE WS-CUST-SUB-AMOUNT (WS-CUST-SUB-IDX)
+                       TO WS-RANK-AMOUNT-OUT
+                   MOVE WS-RANK-LINE TO EOD-REPORT-LINE
+                   WRITE EOD-REPORT-LINE
+               END-PERFORM
+           END-IF.
+
+       WRITE-GL-FEED.
+           INITIALIZE GL-FEED-RECORD
+           MOVE "PurchaseCalculator" TO GL-SOURCE-PROGRAM
+           MOVE WS-TRANSACTION-DATE  TO GL-PERIOD-DATE
+           MOVE "1000"               TO GL-ACCOUNT-CODE
+           MOVE "D"                  TO GL-DEBIT-CREDIT-SW
+           MOVE TOTAL-PURCHASES      TO GL-AMOUNT
+           WRITE GL-FEED-RECORD.
+
+           INITIALIZE GL-FEED-RECORD
+           MOVE "PurchaseCalculator" TO GL-SOURCE-PROGRAM
+           MOVE WS-TRANSACTION-DATE  TO GL-PERIOD-DATE
+           MOVE "4000"               TO GL-ACCOUNT-CODE
+           MOVE "C"                  TO GL-DEBIT-CREDIT-SW
+           MOVE TOTAL-PURCHASES      TO GL-AMOUNT
+           WRITE GL-FEED-RECORD.
+
+       WRITE-PURCHASE-TREND.
+           IF TRANSACTION-COUNT > 0
+               INITIALIZE PURCHASE-TREND-RECORD
+               MOVE WS-TRANSACTION-DATE TO TR-TREND-DATE
+               COMPUTE WS-ROUND-RAW =
+                   TOTAL-PURCHASES / TRANSACTION-COUNT
+               PERFORM APPLY-ROUNDING-MODE
+               MOVE WS-ROUND-RESULT TO TR-AVG-PURCHASE-AMOUNT
+               MOVE TRANSACTION-COUNT TO TR-TRANSACTION-COUNT
+               WRITE PURCHASE-TREND-RECORD
+           END-IF.
+
+       WRITE-GL-RECONCILIATION-REPORT.
+           MOVE RC-PROCESSING-DATE (1:6) TO WS-RECON-MONTH
+
+           MOVE 0 TO WS-RECON-TRANS-TOTAL
+           OPEN INPUT PURCHASE-TRANS-FILE
+           IF WS-PURCHASE-TRANS-STATUS = "00"
+               PERFORM UNTIL WS-PURCHASE-TRANS-STATUS NOT = "00"
+                   READ PURCHASE-TRANS-FILE
+                       AT END
+                           MOVE "10" TO WS-PURCHASE-TRANS-STATUS
+                       NOT AT END
+                           MOVE PT-TRANSACTION-DATE (1:6) TO
+                               WS-RECON-TRANS-DATE-MONTH
+                           IF WS-RECON-TRANS-DATE-MONTH = WS-RECON-MONTH
+                               ADD PT-NET-AMOUNT TO WS-RECON-TRANS-TOTAL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PURCHASE-TRANS-FILE
+           END-IF.
+
+           MOVE 0 TO WS-RECON-GL-TOTAL
+           OPEN INPUT GL-INTERFACE-FILE
+           IF WS-GL-INTERFACE-STATUS = "00"
+               PERFORM UNTIL WS-GL-INTERFACE-STATUS NOT = "00"
+                   READ GL-INTERFACE-FILE
+                       AT END
+                           MOVE "10" TO WS-GL-INTERFACE-STATUS
+                       NOT AT END
+                           MOVE GL-PERIOD-DATE (1:6) TO
+                               WS-RECON-GL-DATE-MONTH
+                           IF GL-SOURCE-PROGRAM = "PurchaseCalculator"
+                              AND GL-ACCOUNT-CODE = "1000"
+                              AND GL-IS-DEBIT
+                              AND WS-RECON-GL-DATE-MONTH =
+                                  WS-RECON-MONTH
+                               ADD GL-AMOUNT TO WS-RECON-GL-TOTAL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE GL-INTERFACE-FILE
+           END-IF.
+
+           COMPUTE WS-RECON-VARIANCE =
+               WS-RECON-TRANS-TOTAL - WS-RECON-GL-TOTAL.
+
+           MOVE WS-RECON-HEADER TO GL-RECONCILE-LINE
+           WRITE GL-RECONCILE-LINE.
+           MOVE WS-RECON-TRANS-TOTAL TO WS-RECON-TRANS-OUT
+           MOVE WS-RECON-TRANS-LINE TO GL-RECONCILE-LINE
+           WRITE GL-RECONCILE-LINE.
+           MOVE WS-RECON-GL-TOTAL TO WS-RECON-GL-OUT
+           MOVE WS-RECON-GL-LINE TO GL-RECONCILE-LINE
+           WRITE GL-RECONCILE-LINE.
+           MOVE WS-RECON-VARIANCE TO WS-RECON-VARIANCE-OUT
+           MOVE WS-RECON-VARIANCE-LINE TO GL-RECONCILE-LINE
+           WRITE GL-RECONCILE-LINE.
+           IF WS-RECON-VARIANCE = 0
+               MOVE WS-RECON-OK-LINE TO GL-RECONCILE-LINE
+           ELSE
+               MOVE WS-RECON-VARIANCE-FLAG TO GL-RECONCILE-LINE
+           END-IF
+           WRITE GL-RECONCILE-LINE.
+
+       CONVERT-TO-HOME-CURRENCY.
+           MOVE "USD" TO WS-HOME-CURRENCY-CODE
+           IF CM-HOME-CURRENCY-CODE NOT = SPACES
+               MOVE CM-HOME-CURRENCY-CODE TO WS-HOME-CURRENCY-CODE
+           END-IF
+           IF WS-CURRENCY-CODE = WS-HOME-CURRENCY-CODE
+               MOVE PURCHASE-AMOUNT TO WS-HOME-CURRENCY-AMOUNT
+           ELSE
+               MOVE WS-CURRENCY-CODE TO CR-CURRENCY-CODE
+               READ CURRENCY-RATE-FILE
+                   KEY IS CR-CURRENCY-CODE
+                   INVALID KEY
+                       DISPLAY "No conversion rate for currency "
+                               WS-CURRENCY-CODE " - using 1:1."
+                       MOVE 1 TO CR-CONVERSION-RATE
+               END-READ
+               COMPUTE WS-ROUND-RAW =
+                   PURCHASE-AMOUNT * CR-CONVERSION-RATE
+               PERFORM APPLY-ROUNDING-MODE
+               MOVE WS-ROUND-RESULT TO WS-HOME-CURRENCY-AMOUNT
+           END-IF.
+
+       APPLY-EMPLOYEE-DISCOUNT.
+           MOVE 0 TO WS-DISCOUNT-AMOUNT
+           MOVE CUSTOMER-ID TO PX-CUSTOMER-ID
+           READ PARTY-XREF-FILE
+               KEY IS PX-CUSTOMER-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF WS-ENTRY-IS-SALE
+                       COMPUTE WS-ROUND-RAW =
+                           WS-HOME-CURRENCY-AMOUNT *
+                           PX-DISCOUNT-PERCENT
+                       PERFORM APPLY-ROUNDING-MODE
+                       MOVE WS-ROUND-RESULT TO WS-DISCOUNT-AMOUNT
+                       SUBTRACT WS-DISCOUNT-AMOUNT FROM
+                                WS-HOME-CURRENCY-AMOUNT
+                   END-IF
+           END-READ.
+
+       APPLY-VOLUME-DISCOUNT.
+           MOVE 0 TO WS-VOLUME-DISCOUNT-AMOUNT
+           IF WS-ENTRY-IS-SALE
+               EVALUATE TRUE
+                   WHEN CM-TRAILING-12MO-VOLUME >= 100000
+                       MOVE .0500 TO WS-VOLUME-DISCOUNT-PERCENT
+                   WHEN CM-TRAILING-12MO-VOLUME >= 50000
+                       MOVE .0300 TO WS-VOLUME-DISCOUNT-PERCENT
+                   WHEN CM-TRAILING-12MO-VOLUME >= 10000
+                       MOVE .0100 TO WS-VOLUME-DISCOUNT-PERCENT
+                   WHEN OTHER
+                       MOVE 0 TO WS-VOLUME-DISCOUNT-PERCENT
+               END-EVALUATE
+               IF WS-VOLUME-DISCOUNT-PERCENT > 0
+                   COMPUTE WS-ROUND-RAW =
+                       WS-HOME-CURRENCY-AMOUNT *
+                       WS-VOLUME-DISCOUNT-PERCENT
+                   PERFORM APPLY-ROUNDING-MODE
+                   MOVE WS-ROUND-RESULT TO WS-VOLUME-DISCOUNT-AMOUNT
+                   SUBTRACT WS-VOLUME-DISCOUNT-AMOUNT FROM
+                            WS-HOME-CURRENCY-AMOUNT
+                   ADD WS-VOLUME-DISCOUNT-AMOUNT TO WS-DISCOUNT-AMOUNT
+               END-IF
+               ADD WS-HOME-CURRENCY-AMOUNT TO CM-TRAILING-12MO-VOLUME
+               REWRITE CUSTOMER-MASTER-RECORD
+           END-IF.
+
+       COMPUTE-SALES-TAX.
+           MOVE 0 TO WS-TAX-AMOUNT
+           MOVE CM-JURISDICTION-CODE TO TJ-JURISDICTION-CODE
+           READ TAX-JURISDICTION-FILE
+               KEY IS TJ-JURISDICTION-CODE
+               INVALID KEY
+                   MOVE 0 TO TJ-TAX-RATE
+           END-READ
+           COMPUTE WS-ROUND-RAW = WS-TAXABLE-AMOUNT * TJ-TAX-RATE
+           PERFORM APPLY-ROUNDING-MODE
+           MOVE WS-ROUND-RESULT TO WS-TAX-AMOUNT.
+
+       CLASSIFY-TRANSACTION-TYPE.
+           EVALUATE TRUE
+               WHEN WS-ENTRY-IS-SALE
+                   COMPUTE WS-SIGNED-AMOUNT =
+                       WS-HOME-CURRENCY-AMOUNT + WS-TAX-AMOUNT
+                   ADD WS-TAX-AMOUNT TO TOTAL-TAX-COLLECTED
+               WHEN WS-ENTRY-IS-CREDIT
+                   COMPUTE WS-SIGNED-AMOUNT =
+                       0 - (WS-HOME-CURRENCY-AMOUNT + WS-TAX-AMOUNT)
+                   SUBTRACT WS-TAX-AMOUNT FROM TOTAL-TAX-COLLECTED
+               WHEN WS-ENTRY-IS-ADJUSTMENT
+                   COMPUTE WS-SIGNED-AMOUNT = WS-HOME-CURRENCY-AMOUNT
+               WHEN WS-ENTRY-IS-VOID
+                   COMPUTE WS-SIGNED-AMOUNT =
+                       0 - (WS-HOME-CURRENCY-AMOUNT + WS-TAX-AMOUNT)
+                   SUBTRACT WS-TAX-AMOUNT FROM TOTAL-TAX-COLLECTED
+               WHEN OTHER
+                   MOVE 0 TO WS-SIGNED-AMOUNT
+           END-EVALUATE.
+
+       WRITE-PURCHASE-TRANS.
+           ADD 1 TO WS-NEXT-INVOICE-NUMBER
+           INITIALIZE PURCHASE-TRANS-RECORD
+           MOVE WS-NEXT-INVOICE-NUMBER TO PT-INVOICE-NUMBER
+           MOVE CUSTOMER-ID            TO PT-CUSTOMER-ID
+           MOVE WS-TRANSACTION-DATE    TO PT-TRANSACTION-DATE
+           MOVE WS-ENTRY-TYPE          TO PT-TRANSACTION-TYPE
+           MOVE WS-CURRENCY-CODE       TO PT-CURRENCY-CODE
+           MOVE PURCHASE-AMOUNT        TO PT-PURCHASE-AMOUNT
+           MOVE WS-TAX-AMOUNT          TO PT-TAX-AMOUNT
+           MOVE WS-SIGNED-AMOUNT       TO PT-NET-AMOUNT
+           MOVE WS-HOME-CURRENCY-AMOUNT TO PT-HOME-CURRENCY-AMOUNT
+           MOVE WS-DISCOUNT-AMOUNT     TO PT-DISCOUNT-AMOUNT
+           MOVE WS-OPERATOR-ID         TO PT-OPERATOR-ID
+           WRITE PURCHASE-TRANS-RECORD
+           PERFORM SAVE-INVOICE-CONTROL.
+
+       ACCEPT-ENTRY-TYPE.
+           MOVE "N" TO WS-TYPE-VALID-SW
+           PERFORM UNTIL WS-TYPE-ENTRY-VALID
+               DISPLAY "Transaction type (S=Sale, C=Credit, "
+                       "A=Adjustment, V=Void): "
+               ACCEPT WS-ENTRY-TYPE
+               IF WS-ENTRY-TYPE-VALID
+                   MOVE "Y" TO WS-TYPE-VALID-SW
+               ELSE
+                   DISPLAY "Invalid transaction type - enter S, C, "
+                           "A or V."
+               END-IF
+           END-PERFORM.
+
+       OPEN-INVOICE-CONTROL.
+           OPEN I-O INVOICE-CONTROL-FILE
+           IF WS-INVOICE-CONTROL-STATUS = "35"
+               OPEN OUTPUT INVOICE-CONTROL-FILE
+               MOVE "1" TO IC-CONTROL-KEY
+               MOVE 0   TO IC-LAST-INVOICE-NUMBER
+               WRITE INVOICE-CONTROL-RECORD
+               CLOSE INVOICE-CONTROL-FILE
+               OPEN I-O INVOICE-CONTROL-FILE
+           END-IF
+           MOVE "1" TO IC-CONTROL-KEY
+           READ INVOICE-CONTROL-FILE
+               KEY IS IC-CONTROL-KEY
+               INVALID KEY
+                   MOVE 0 TO IC-LAST-INVOICE-NUMBER
+           END-READ
+           MOVE IC-LAST-INVOICE-NUMBER TO WS-NEXT-INVOICE-NUMBER.
+
+       SAVE-INVOICE-CONTROL.
+           MOVE WS-NEXT-INVOICE-NUMBER TO IC-LAST-INVOICE-NUMBER
+           REWRITE INVOICE-CONTROL-RECORD.
+
+       CLOSE-INVOICE-CONTROL.
+           CLOSE INVOICE-CONTROL-FILE.
+
+       OPEN-CHECKPOINT.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+           MOVE "1" TO CP-CONTROL-KEY
+           MOVE "N" TO WS-CHECKPOINT-RECORD-FOUND-SW
+           READ CHECKPOINT-FILE
+               KEY IS CP-CONTROL-KEY
+               INVALID KEY
+                   MOVE "N" TO WS-RESUME-ANSWER
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-CHECKPOINT-RECORD-FOUND-SW
+           END-READ
+           IF WS-CHECKPOINT-RECORD-FOUND AND CP-IN-PROGRESS
+              AND CP-RUN-DATE = WS-TRANSACTION-DATE
+               DISPLAY "Incomplete session found for today - "
+                       "resume it? (Y/N): "
+               ACCEPT WS-RESUME-ANSWER
+               IF WS-RESUME-SESSION
+                   MOVE CP-TOTAL-PURCHASES     TO TOTAL-PURCHASES
+                   MOVE CP-TOTAL-TAX-COLLECTED TO TOTAL-TAX-COLLECTED
+                   MOVE CP-TRANSACTION-COUNT   TO TRANSACTION-COUNT
+               END-IF
+           END-IF
+           MOVE "1"                 TO CP-CONTROL-KEY
+           MOVE WS-TRANSACTION-DATE TO CP-RUN-DATE
+           MOVE "I"                 TO CP-STATUS
+           MOVE TOTAL-PURCHASES     TO CP-TOTAL-PURCHASES
+           MOVE TOTAL-TAX-COLLECTED TO CP-TOTAL-TAX-COLLECTED
+           MOVE TRANSACTION-COUNT   TO CP-TRANSACTION-COUNT
+           IF WS-CHECKPOINT-RECORD-FOUND
+               REWRITE CHECKPOINT-RECORD
+           ELSE
+               WRITE CHECKPOINT-RECORD
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           MOVE TOTAL-PURCHASES     TO CP-TOTAL-PURCHASES
+           MOVE TOTAL-TAX-COLLECTED TO CP-TOTAL-TAX-COLLECTED
+           MOVE TRANSACTION-COUNT   TO CP-TRANSACTION-COUNT
+           REWRITE CHECKPOINT-RECORD.
+
+       COMPLETE-CHECKPOINT.
+           MOVE "C" TO CP-STATUS
+           MOVE TOTAL-PURCHASES     TO CP-TOTAL-PURCHASES
+           MOVE TOTAL-TAX-COLLECTED TO CP-TOTAL-TAX-COLLECTED
+           MOVE TRANSACTION-COUNT   TO CP-TRANSACTION-COUNT
+           REWRITE CHECKPOINT-RECORD.
