@@ -1,7 +1,135 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SalaryCalculator.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EM-EMPLOYEE-ID
+               FILE STATUS IS WS-EMPLOYEE-MASTER-STATUS.
+
+           SELECT PAY-STUB-FILE ASSIGN TO "PAYSTUB.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAY-STUB-STATUS.
+
+           SELECT DEPT-ROLLUP-FILE ASSIGN TO "DEPTRPT.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEPT-ROLLUP-STATUS.
+
+           SELECT PAY-EXCEPTION-FILE ASSIGN TO "PAYEXC.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAY-EXCEPTION-STATUS.
+
+           SELECT DIRECT-DEPOSIT-FILE ASSIGN TO "DIRDEP.HLD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DIRECT-DEPOSIT-STATUS.
+
+           SELECT DIRECT-DEPOSIT-RELEASE-FILE ASSIGN TO "DIRDEP.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DD-RELEASE-STATUS.
+
+           SELECT RATE-AUDIT-FILE ASSIGN TO "RATEAUD.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RATE-AUDIT-STATUS.
+
+           SELECT STATE-TAX-FILE ASSIGN TO "STATETAX.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ST-STATE-CODE
+               FILE STATUS IS WS-STATE-TAX-STATUS.
+
+           SELECT OPERATOR-MASTER-FILE ASSIGN TO "OPERMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OP-OPERATOR-ID
+               FILE STATUS IS WS-OPERATOR-MASTER-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRORLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ERROR-LOG-STATUS.
+
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RC-CONTROL-KEY
+               FILE STATUS IS WS-RUN-CONTROL-STATUS.
+
+           SELECT GL-INTERFACE-FILE ASSIGN TO "GLFEED.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GL-INTERFACE-STATUS.
+
+           SELECT HR-DEMOGRAPHICS-FILE ASSIGN TO "HRDEMO.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HR-DEMOGRAPHICS-STATUS.
+
+           SELECT PAYROLL-CONTROL-FILE ASSIGN TO "PAYCTRL.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYROLL-CONTROL-STATUS.
+
+           SELECT W2-STATEMENT-FILE ASSIGN TO "W2STMT.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-W2-STATEMENT-STATUS.
+
+           SELECT PAY-CHECKPOINT-FILE ASSIGN TO "PAYCHKPT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PC-CONTROL-KEY
+               FILE STATUS IS WS-PAY-CHECKPOINT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY EMPMAST.
+
+       FD  PAY-STUB-FILE.
+       01 PAY-STUB-LINE            PIC X(80).
+
+       FD  DEPT-ROLLUP-FILE.
+       01 DEPT-ROLLUP-LINE         PIC X(80).
+
+       FD  PAY-EXCEPTION-FILE.
+       01 PAY-EXCEPTION-LINE       PIC X(80).
+
+       FD  DIRECT-DEPOSIT-FILE.
+           COPY DDFEED.
+
+       FD  DIRECT-DEPOSIT-RELEASE-FILE.
+           COPY DDFEED
+           REPLACING ==DIRECT-DEPOSIT-RECORD==
+                  BY ==DIRECT-DEPOSIT-RELEASE-RECORD==.
+
+       FD  RATE-AUDIT-FILE.
+           COPY RATEAUDIT.
+
+       FD  STATE-TAX-FILE.
+           COPY STATETAX.
+
+       FD  OPERATOR-MASTER-FILE.
+           COPY OPERMAST.
+
+       FD  ERROR-LOG-FILE.
+           COPY ERRLOG.
+
+       FD  RUN-CONTROL-FILE.
+           COPY RUNCTL.
+
+       FD  GL-INTERFACE-FILE.
+           COPY GLFEED.
+
+       FD  HR-DEMOGRAPHICS-FILE.
+       01 HR-DEMOGRAPHICS-LINE     PIC X(80).
+
+       FD  PAYROLL-CONTROL-FILE.
+       01 PAYROLL-CONTROL-LINE     PIC X(80).
+
+       FD  W2-STATEMENT-FILE.
+       01 W2-STATEMENT-LINE        PIC X(80).
+
+       FD  PAY-CHECKPOINT-FILE.
+           COPY PAYCHKPT.
+
        WORKING-STORAGE SECTION.
        01 EMPLOYEE-RECORD.
            05 EMPLOYEE-ID     PIC 9(5).
@@ -11,22 +139,853 @@
        01 EMPLOYEE-COUNT    PIC 9(5) VALUE 0.
        01 AVERAGE-SALARY    PIC S9(9)V99.
 
+       01 WS-EMPLOYEE-MASTER-STATUS PIC X(2) VALUE "00".
+          88 WS-EMPLOYEE-FOUND     VALUE "00".
+       01 WS-PAY-STUB-STATUS       PIC X(2) VALUE "00".
+       01 WS-DEPT-ROLLUP-STATUS    PIC X(2) VALUE "00".
+       01 WS-PAY-EXCEPTION-STATUS  PIC X(2) VALUE "00".
+       01 WS-DIRECT-DEPOSIT-STATUS PIC X(2) VALUE "00".
+       01 WS-DD-RELEASE-STATUS     PIC X(2) VALUE "00".
+       01 WS-RATE-AUDIT-STATUS     PIC X(2) VALUE "00".
+       01 WS-STATE-TAX-STATUS      PIC X(2) VALUE "00".
+          88 WS-STATE-TAX-FOUND    VALUE "00".
+       01 WS-OPERATOR-MASTER-STATUS PIC X(2) VALUE "00".
+       01 WS-OPERATOR-ID           PIC X(8).
+       01 WS-SIGNON-PASSWORD       PIC X(8).
+       01 WS-SIGNON-VALID-SW       PIC X(1) VALUE "N".
+          88 WS-SIGNON-VALID       VALUE "Y".
+
+       01 WS-SUPERVISOR-ID          PIC X(8).
+       01 WS-SUPERVISOR-PASSWORD    PIC X(8).
+       01 WS-SUPERVISOR-APPROVED-SW PIC X(1) VALUE "N".
+          88 WS-SUPERVISOR-APPROVED VALUE "Y".
+
+       01 WS-ERROR-LOG-STATUS      PIC X(2) VALUE "00".
+       01 WS-LOG-PROGRAM-NAME      PIC X(20) VALUE "SalaryCalculator".
+       01 WS-LOG-FIELD-NAME        PIC X(20).
+       01 WS-LOG-BAD-VALUE         PIC X(20).
+
+       01 WS-RUN-CONTROL-STATUS    PIC X(2) VALUE "00".
+       01 WS-GL-INTERFACE-STATUS   PIC X(2) VALUE "00".
+       01 WS-HR-DEMOGRAPHICS-STATUS PIC X(2) VALUE "00".
+       01 WS-PAYROLL-CONTROL-STATUS PIC X(2) VALUE "00".
+       01 WS-W2-STATEMENT-STATUS   PIC X(2) VALUE "00".
+       01 WS-PAY-CHECKPOINT-STATUS PIC X(2) VALUE "00".
+       01 WS-PAY-CHECKPOINT-FOUND-SW PIC X(1) VALUE "N".
+          88 WS-PAY-CHECKPOINT-FOUND VALUE "Y".
+       01 WS-PAY-RESUME-ANSWER     PIC X(1) VALUE "N".
+          88 WS-PAY-RESUME-SESSION VALUE "Y".
+       01 WS-W2-EOF-SW             PIC X(1) VALUE "N".
+          88 WS-W2-EOF             VALUE "Y".
+
+       01 WS-W2-HEADER             PIC X(37) VALUE
+          "-- W-2 Annual Wage Statements --".
+       01 WS-W2-LINE.
+          05 FILLER                PIC X(11) VALUE "Employee ".
+          05 WS-W2-EMP-ID-OUT      PIC 9(5).
+          05 FILLER                PIC X(3) VALUE " - ".
+          05 WS-W2-EMP-NAME-OUT    PIC X(30).
+          05 FILLER                PIC X(15) VALUE " Wages ".
+          05 WS-W2-GROSS-OUT       PIC Z,ZZZ,ZZ9.99-.
+          05 FILLER                PIC X(14) VALUE " Tax withheld ".
+          05 WS-W2-TAX-OUT         PIC Z,ZZZ,ZZ9.99-.
+
+       01 WS-CONTROL-EOF-SW        PIC X(1) VALUE "N".
+          88 WS-CONTROL-EOF        VALUE "Y".
+       01 WS-EXPECTED-HEADCOUNT    PIC 9(5) VALUE 0.
+       01 WS-EXPECTED-GROSS-PAY    PIC S9(9)V99 VALUE 0.
+       01 WS-CONTROL-COUNT-VARIANCE PIC S9(5) VALUE 0.
+       01 WS-CONTROL-PAY-VARIANCE  PIC S9(9)V99 VALUE 0.
+       01 WS-CONTROL-BALANCED-SW   PIC X(1) VALUE "Y".
+          88 WS-CONTROL-BALANCED   VALUE "Y".
+
+       01 WS-CONTROL-HEADER        PIC X(41) VALUE
+          "-- Payroll Run Control Totals Report --".
+       01 WS-CONTROL-EXPECTED-LINE.
+          05 FILLER                PIC X(25) VALUE
+             "Expected headcount:     ".
+          05 WS-CTRL-EXP-COUNT-OUT PIC ZZ,ZZ9.
+          05 FILLER                PIC X(20) VALUE
+             "  Expected gross:   ".
+          05 WS-CTRL-EXP-GROSS-OUT PIC Z,ZZZ,ZZ9.99-.
+       01 WS-CONTROL-ACTUAL-LINE.
+          05 FILLER                PIC X(25) VALUE
+             "Actual headcount:       ".
+          05 WS-CTRL-ACT-COUNT-OUT PIC ZZ,ZZ9.
+          05 FILLER                PIC X(20) VALUE
+             "  Actual gross:     ".
+          05 WS-CTRL-ACT-GROSS-OUT PIC Z,ZZZ,ZZ9.99-.
+       01 WS-CONTROL-VARIANCE-LINE.
+          05 FILLER                PIC X(25) VALUE
+             "Headcount variance:     ".
+          05 WS-CTRL-VAR-COUNT-OUT PIC ZZ,ZZ9-.
+          05 FILLER                PIC X(20) VALUE
+             "  Gross variance:   ".
+          05 WS-CTRL-VAR-GROSS-OUT PIC Z,ZZZ,ZZ9.99-.
+       01 WS-CONTROL-OK-LINE       PIC X(40) VALUE
+          "Payroll run balances to control totals.".
+       01 WS-CONTROL-MISMATCH-FLAG PIC X(52) VALUE
+          "*** PAYROLL DOES NOT BALANCE - hold direct deposit".
+
+       01 WS-HR-DEMO-EOF-SW        PIC X(1) VALUE "N".
+          88 WS-HR-DEMO-EOF        VALUE "Y".
+       01 WS-MALE-COUNT            PIC 9(5) VALUE 0.
+       01 WS-MALE-AGE-TOTAL        PIC 9(8) VALUE 0.
+       01 WS-MALE-AVERAGE-AGE      PIC 9(3) VALUE 0.
+       01 WS-MALE-MAX-AGE          PIC 9(3) VALUE 0.
+       01 WS-FEMALE-COUNT          PIC 9(5) VALUE 0.
+       01 WS-FEMALE-AGE-TOTAL      PIC 9(8) VALUE 0.
+       01 WS-FEMALE-AVERAGE-AGE    PIC 9(3) VALUE 0.
+       01 WS-FEMALE-MAX-AGE        PIC 9(3) VALUE 0.
+
+       01 WS-HR-DEMO-HEADER        PIC X(37) VALUE
+          "-- HR Workforce Demographics --".
+       01 WS-HR-DEMO-LINE.
+          05 FILLER                PIC X(9) VALUE "Gender ".
+          05 WS-HR-DEMO-GENDER-OUT PIC X(6).
+          05 FILLER                PIC X(11) VALUE " -- Count ".
+          05 WS-HR-DEMO-COUNT-OUT  PIC ZZ,ZZ9.
+          05 FILLER                PIC X(10) VALUE " Avg Age ".
+          05 WS-HR-DEMO-AVG-OUT    PIC ZZ9.
+          05 FILLER                PIC X(10) VALUE " Max Age ".
+          05 WS-HR-DEMO-MAX-OUT    PIC ZZ9.
+       01 WS-RATE-CHANGE-ANSWER    PIC X(1) VALUE "N".
+          88 WS-RATE-CHANGE-REQUESTED VALUE "Y".
+       01 WS-NEW-PAY-RATE          PIC S9(7)V99.
+       01 WS-APPROVED-BY           PIC X(8).
+       01 WS-TODAY-DATE            PIC 9(8).
+
+       01 WS-PAY-EXCEPTION-REPORT-LINE.
+          05 FILLER               PIC X(11) VALUE "Employee ".
+          05 WS-EXC-EMP-ID-OUT     PIC 9(5).
+          05 FILLER                PIC X(16) VALUE " -- pay entered ".
+          05 WS-EXC-SALARY-OUT     PIC Z,ZZZ,ZZ9.99-.
+          05 FILLER                PIC X(17) VALUE " expected around ".
+          05 WS-EXC-RATE-OUT       PIC Z,ZZZ,ZZ9.99-.
+
+       01 WS-DEPT-ROLLUP-TABLE.
+          05 WS-DEPT-ENTRY OCCURS 50 TIMES
+                                   INDEXED BY WS-DEPT-IDX.
+             10 WS-DEPT-CODE       PIC X(4).
+             10 WS-DEPT-GROSS      PIC S9(9)V99 VALUE 0.
+             10 WS-DEPT-NET        PIC S9(9)V99 VALUE 0.
+             10 WS-DEPT-HEADCOUNT  PIC 9(5) VALUE 0.
+       01 WS-DEPT-COUNT            PIC 9(3) VALUE 0.
+       01 WS-DEPT-FOUND-SW         PIC X(1) VALUE "N".
+          88 WS-DEPT-FOUND         VALUE "Y".
+
+       01 WS-DEPT-ROLLUP-HEADER    PIC X(37) VALUE
+          "-- Department Payroll Rollup --".
+       01 WS-DEPT-ROLLUP-LINE.
+          05 FILLER               PIC X(11) VALUE "Dept ".
+          05 WS-DEPT-CODE-OUT      PIC X(4).
+          05 FILLER                PIC X(14) VALUE " -- Headcount ".
+          05 WS-DEPT-HEADCOUNT-OUT PIC ZZ9.
+          05 FILLER                PIC X(9) VALUE " Gross ".
+          05 WS-DEPT-GROSS-OUT     PIC Z,ZZZ,ZZ9.99-.
+          05 FILLER                PIC X(7) VALUE " Net ".
+          05 WS-DEPT-NET-OUT       PIC Z,ZZZ,ZZ9.99-.
+
+       01 WS-STUB-LINE-1.
+          05 FILLER               PIC X(11) VALUE "Employee ".
+          05 WS-STUB-EMP-ID-OUT    PIC 9(5).
+          05 FILLER                PIC X(3) VALUE " - ".
+          05 WS-STUB-EMP-NAME-OUT  PIC X(30).
+       01 WS-STUB-LINE-2.
+          05 FILLER               PIC X(25) VALUE
+             "Gross pay:              ".
+          05 WS-STUB-GROSS-OUT     PIC Z,ZZZ,ZZ9.99-.
+       01 WS-STUB-LINE-3.
+          05 FILLER               PIC X(25) VALUE
+             "Federal tax withheld:   ".
+          05 WS-STUB-FED-TAX-OUT   PIC Z,ZZZ,ZZ9.99-.
+       01 WS-STUB-LINE-4.
+          05 FILLER               PIC X(25) VALUE
+             "State tax withheld:     ".
+          05 WS-STUB-STATE-TAX-OUT PIC Z,ZZZ,ZZ9.99-.
+       01 WS-STUB-LINE-5.
+          05 FILLER               PIC X(25) VALUE
+             "FICA withheld:          ".
+          05 WS-STUB-FICA-OUT      PIC Z,ZZZ,ZZ9.99-.
+       01 WS-STUB-LINE-6.
+          05 FILLER               PIC X(25) VALUE
+             "Net pay:                ".
+          05 WS-STUB-NET-OUT       PIC Z,ZZZ,ZZ9.99-.
+       01 WS-STUB-LINE-7.
+          05 FILLER               PIC X(25) VALUE
+             "YTD gross:              ".
+          05 WS-STUB-YTD-GROSS-OUT PIC Z,ZZZ,ZZ9.99-.
+       01 WS-STUB-LINE-8.
+          05 FILLER               PIC X(25) VALUE
+             "YTD tax withheld:       ".
+          05 WS-STUB-YTD-TAX-OUT   PIC Z,ZZZ,ZZ9.99-.
+       01 WS-STUB-LINE-9.
+          05 FILLER               PIC X(25) VALUE
+             "YTD net:                ".
+          05 WS-STUB-YTD-NET-OUT   PIC Z,ZZZ,ZZ9.99-.
+
+       01 WS-FEDERAL-TAX-RATE      PIC V9(4) VALUE .1500.
+       01 WS-STATE-TAX-RATE        PIC V9(4) VALUE .0500.
+       01 WS-FICA-TAX-RATE         PIC V9(4) VALUE .0765.
+       01 WS-STANDARD-DEDUCTION    PIC S9(5)V99 VALUE 100.00.
+       01 WS-TAXABLE-PAY           PIC S9(7)V99.
+       01 WS-FEDERAL-TAX           PIC S9(7)V99.
+       01 WS-STATE-TAX             PIC S9(7)V99.
+       01 WS-FICA-TAX              PIC S9(7)V99.
+
+       01 WS-ROUND-RAW             PIC S9(9)V9(4) VALUE 0.
+       01 WS-ROUND-RESULT          PIC S9(9)V99 VALUE 0.
+       01 NET-PAY                  PIC S9(7)V99.
+       01 TOTAL-NET-PAY            PIC S9(9)V99 VALUE 0.
+
+       01 WS-PAY-MODE              PIC X(1) VALUE "S".
+          88 WS-PAY-MODE-SALARIED  VALUE "S".
+          88 WS-PAY-MODE-HOURLY    VALUE "H".
+          88 WS-PAY-MODE-VALID     VALUE "S" "H".
+       01 WS-PAY-MODE-VALID-SW     PIC X(1) VALUE "N".
+          88 WS-PAY-MODE-ENTRY-VALID VALUE "Y".
+       01 WS-HOURS-WORKED          PIC 9(3)V99.
+       01 WS-HOURLY-RATE           PIC S9(3)V99.
+       01 WS-REGULAR-HOURS         PIC 9(3)V99.
+       01 WS-OVERTIME-HOURS        PIC 9(3)V99.
+       01 WS-REGULAR-PAY           PIC S9(7)V99.
+       01 WS-OVERTIME-PAY          PIC S9(7)V99.
+
+       01 WS-SALARY-VALID-SW       PIC X(1) VALUE "N".
+          88 WS-SALARY-VALID       VALUE "Y".
+
+       01 WS-PAY-EXCEPTION-SW      PIC X(1) VALUE "N".
+          88 WS-PAY-IS-EXCEPTION   VALUE "Y".
+       01 WS-PAY-LOW-LIMIT         PIC S9(7)V99.
+       01 WS-PAY-HIGH-LIMIT        PIC S9(7)V99.
+       01 WS-EXCEPTION-CONFIRM     PIC X(1) VALUE "N".
+          88 WS-EXCEPTION-CONFIRMED VALUE "Y".
+
+       01 WS-PTO-ACCRUAL-RATE      PIC 9V99 VALUE 6.67.
+       01 WS-LEAVE-TAKEN           PIC 9(3)V99.
+
        PROCEDURE DIVISION.
        RUN-START.
-          DISPLAY "Enter employee ID (0 to exit): ".
+          OPEN I-O EMPLOYEE-MASTER-FILE.
+          OPEN OUTPUT PAY-STUB-FILE.
+          OPEN OUTPUT DEPT-ROLLUP-FILE.
+          OPEN OUTPUT PAY-EXCEPTION-FILE.
+          OPEN OUTPUT DIRECT-DEPOSIT-FILE.
+          OPEN OUTPUT RATE-AUDIT-FILE.
+          OPEN EXTEND GL-INTERFACE-FILE.
+          OPEN OUTPUT HR-DEMOGRAPHICS-FILE.
+          OPEN OUTPUT PAYROLL-CONTROL-FILE.
+          OPEN OUTPUT W2-STATEMENT-FILE.
+          OPEN INPUT STATE-TAX-FILE.
+          OPEN INPUT OPERATOR-MASTER-FILE.
+          OPEN EXTEND ERROR-LOG-FILE.
+          PERFORM SIGN-ON.
+          PERFORM OPEN-RUN-CONTROL.
+          MOVE RC-PROCESSING-DATE TO WS-TODAY-DATE.
+          PERFORM COMPUTE-EXPECTED-CONTROL-TOTALS.
+          PERFORM OPEN-PAY-CHECKPOINT.
+
+          DISPLAY "Enter employee ID (5 digits, 0 to exit): ".
           ACCEPT EMPLOYEE-ID.
-          IF EMPLOYEE-ID NOT = 0
-              DISPLAY "Enter salary: "
-              ACCEPT SALARY
-              ADD SALARY TO TOTAL-SALARY
-              ADD 1 TO EMPLOYEE-COUNT
+          PERFORM UNTIL EMPLOYEE-ID = 0
+              PERFORM LOOKUP-EMPLOYEE
+              IF WS-PAY-RESUME-SESSION AND
+                 EMPLOYEE-ID NOT > PC-LAST-EMPLOYEE-ID
+                  DISPLAY "Employee " EMPLOYEE-ID " was already "
+                          "processed before the interruption - "
+                          "entry rejected."
+                  MOVE "EMPLOYEE-ID" TO WS-LOG-FIELD-NAME
+                  MOVE EMPLOYEE-ID   TO WS-LOG-BAD-VALUE
+                  PERFORM LOG-ERROR
+              ELSE
+              IF WS-EMPLOYEE-FOUND
+                  PERFORM MAINTAIN-PAY-RATE
+                  PERFORM ACCEPT-PAY-MODE
+                  PERFORM ACCEPT-VALID-SALARY
+                  PERFORM CHECK-PAY-EXCEPTION
+                  IF WS-PAY-IS-EXCEPTION
+                      PERFORM WRITE-PAY-EXCEPTION
+                      DISPLAY "Pay amount outside expected range "
+                              "for employee " EMPLOYEE-ID "."
+                      DISPLAY "Supervisor override to post anyway "
+                              "(Y/N): "
+                      ACCEPT WS-EXCEPTION-CONFIRM
+                  ELSE
+                      MOVE "Y" TO WS-EXCEPTION-CONFIRM
+                  END-IF
+                  IF SALARY >= RC-APPROVAL-THRESHOLD
+                      PERFORM GET-SUPERVISOR-APPROVAL
+                  ELSE
+                      MOVE "Y" TO WS-SUPERVISOR-APPROVED-SW
+                  END-IF
+                  IF WS-EXCEPTION-CONFIRMED AND WS-SUPERVISOR-APPROVED
+                      PERFORM COMPUTE-NET-PAY
+                      PERFORM UPDATE-PTO-BALANCE
+                      PERFORM UPDATE-YTD-ACCUMULATORS
+                      PERFORM WRITE-PAY-STUB
+                      PERFORM UPDATE-DEPARTMENT-ROLLUP
+                      PERFORM WRITE-DIRECT-DEPOSIT
+                      ADD SALARY TO TOTAL-SALARY
+                      ADD NET-PAY TO TOTAL-NET-PAY
+                      ADD 1 TO EMPLOYEE-COUNT
+                      PERFORM SAVE-PAY-CHECKPOINT
+                      DISPLAY "Net pay: ", NET-PAY
+                      DISPLAY "YTD net pay: ", EM-YTD-NET
+                  ELSE
+                      DISPLAY "Entry held for supervisor review - "
+                              "not posted."
+                      MOVE "SALARY" TO WS-LOG-FIELD-NAME
+                      MOVE SALARY   TO WS-LOG-BAD-VALUE
+                      PERFORM LOG-ERROR
+                  END-IF
+              ELSE
+                  DISPLAY "Unknown employee ID " EMPLOYEE-ID
+                          " - entry rejected."
+                  MOVE "EMPLOYEE-ID" TO WS-LOG-FIELD-NAME
+                  MOVE EMPLOYEE-ID   TO WS-LOG-BAD-VALUE
+                  PERFORM LOG-ERROR
+              END-IF
+              END-IF
+              DISPLAY "Enter employee ID (5 digits, 0 to exit): "
+              ACCEPT EMPLOYEE-ID
+          END-PERFORM.
+
+          PERFORM WRITE-DEPARTMENT-ROLLUP.
+          PERFORM WRITE-GL-FEED.
+          PERFORM WRITE-HR-DEMOGRAPHICS-REPORT.
+          PERFORM WRITE-PAYROLL-CONTROL-REPORT.
+          PERFORM WRITE-W2-STATEMENTS.
+          PERFORM COMPLETE-PAY-CHECKPOINT.
+          CLOSE DIRECT-DEPOSIT-FILE.
+          IF WS-CONTROL-BALANCED
+              PERFORM RELEASE-DIRECT-DEPOSIT-FILE
+          ELSE
+              DISPLAY "*** Payroll run does not balance to control "
+                      "totals - direct deposit file held in "
+                      "DIRDEP.HLD for supervisor review - not "
+                      "released to the bank. ***"
           END-IF.
 
+          CLOSE EMPLOYEE-MASTER-FILE.
+          CLOSE PAY-STUB-FILE.
+          CLOSE DEPT-ROLLUP-FILE.
+          CLOSE PAY-EXCEPTION-FILE.
+          CLOSE RATE-AUDIT-FILE.
+          CLOSE STATE-TAX-FILE.
+          CLOSE OPERATOR-MASTER-FILE.
+          CLOSE ERROR-LOG-FILE.
+          CLOSE RUN-CONTROL-FILE.
+          CLOSE GL-INTERFACE-FILE.
+          CLOSE HR-DEMOGRAPHICS-FILE.
+          CLOSE PAYROLL-CONTROL-FILE.
+          CLOSE W2-STATEMENT-FILE.
+          CLOSE PAY-CHECKPOINT-FILE.
+
           IF EMPLOYEE-COUNT > 0
-              COMPUTE AVERAGE-SALARY = TOTAL-SALARY / EMPLOYEE-COUNT
+              COMPUTE WS-ROUND-RAW = TOTAL-SALARY / EMPLOYEE-COUNT
+              PERFORM APPLY-ROUNDING-MODE
+              MOVE WS-ROUND-RESULT TO AVERAGE-SALARY
               DISPLAY "Average salary: ", AVERAGE-SALARY
+              DISPLAY "Total net pay: ", TOTAL-NET-PAY
           ELSE
               DISPLAY "No data entered."
           END-IF.
 
           GOBACK.
+
+       COPY OPERSIGN.
+
+       COPY LOGERROR.
+
+       COPY OPENRCTL.
+
+       COPY ROUNDCTL.
+
+       COPY APPROVAL.
+
+       LOOKUP-EMPLOYEE.
+           MOVE EMPLOYEE-ID TO EM-EMPLOYEE-ID
+           READ EMPLOYEE-MASTER-FILE
+               KEY IS EM-EMPLOYEE-ID
+               INVALID KEY
+                   MOVE "24" TO WS-EMPLOYEE-MASTER-STATUS
+           END-READ.
+
+       ACCEPT-PAY-MODE.
+           MOVE "N" TO WS-PAY-MODE-VALID-SW
+           PERFORM UNTIL WS-PAY-MODE-ENTRY-VALID
+               DISPLAY "Pay mode (1 character, S=Salaried, H=Hourly): "
+               ACCEPT WS-PAY-MODE
+               IF WS-PAY-MODE-VALID
+                   MOVE "Y" TO WS-PAY-MODE-VALID-SW
+               ELSE
+                   DISPLAY "Invalid pay mode - enter S or H."
+                   MOVE "PAY-MODE" TO WS-LOG-FIELD-NAME
+                   MOVE WS-PAY-MODE TO WS-LOG-BAD-VALUE
+                   PERFORM LOG-ERROR
+               END-IF
+           END-PERFORM.
+
+       ACCEPT-VALID-SALARY.
+           MOVE "N" TO WS-SALARY-VALID-SW
+           PERFORM UNTIL WS-SALARY-VALID
+               IF WS-PAY-MODE-HOURLY
+                   DISPLAY "Enter hours worked (3 digits, 2 decimals): "
+                   ACCEPT WS-HOURS-WORKED
+                   DISPLAY "Enter hourly rate (3 digits, 2 decimals): "
+                   ACCEPT WS-HOURLY-RATE
+                   PERFORM COMPUTE-HOURLY-GROSS
+               ELSE
+                   DISPLAY "Enter salary (7 digits, 2 decimals, "
+                           "greater than zero): "
+                   ACCEPT SALARY
+               END-IF
+               COPY EDTAMT
+                   REPLACING ==:AMOUNT:==    BY ==SALARY==
+                             ==:VALID-SW:==  BY ==WS-SALARY-VALID-SW==
+                             ==:LABEL:==     BY =="SALARY"==.
+           END-PERFORM.
+
+       COMPUTE-HOURLY-GROSS.
+           IF WS-HOURS-WORKED > 40
+               MOVE 40 TO WS-REGULAR-HOURS
+               COMPUTE WS-OVERTIME-HOURS = WS-HOURS-WORKED - 40
+           ELSE
+               MOVE WS-HOURS-WORKED TO WS-REGULAR-HOURS
+               MOVE 0 TO WS-OVERTIME-HOURS
+           END-IF
+           COMPUTE WS-ROUND-RAW = WS-REGULAR-HOURS * WS-HOURLY-RATE
+           PERFORM APPLY-ROUNDING-MODE
+           MOVE WS-ROUND-RESULT TO WS-REGULAR-PAY
+           COMPUTE WS-ROUND-RAW =
+               WS-OVERTIME-HOURS * WS-HOURLY-RATE * 1.5
+           PERFORM APPLY-ROUNDING-MODE
+           MOVE WS-ROUND-RESULT TO WS-OVERTIME-PAY
+           COMPUTE SALARY = WS-REGULAR-PAY + WS-OVERTIME-PAY.
+
+       MAINTAIN-PAY-RATE.
+           DISPLAY "Change pay rate for employee " EMPLOYEE-ID
+                   "? (Y/N): "
+           ACCEPT WS-RATE-CHANGE-ANSWER
+           IF WS-RATE-CHANGE-REQUESTED
+               DISPLAY "Enter new pay rate (7 digits, 2 decimals): "
+               ACCEPT WS-NEW-PAY-RATE
+               DISPLAY "Approved by (operator ID): "
+               ACCEPT WS-APPROVED-BY
+               MOVE EMPLOYEE-ID   TO RA-EMPLOYEE-ID
+               MOVE EM-PAY-RATE   TO RA-OLD-RATE
+               MOVE WS-NEW-PAY-RATE TO RA-NEW-RATE
+               MOVE WS-TODAY-DATE TO RA-CHANGE-DATE
+               MOVE WS-APPROVED-BY TO RA-APPROVED-BY
+               WRITE RATE-AUDIT-RECORD
+               MOVE WS-NEW-PAY-RATE TO EM-PAY-RATE
+               REWRITE EMPLOYEE-MASTER-RECORD
+           END-IF.
+
+       WRITE-DIRECT-DEPOSIT.
+           MOVE EM-BANK-ROUTING-NUMBER TO
+               DD-ROUTING-NUMBER OF DIRECT-DEPOSIT-RECORD
+           MOVE EM-BANK-ACCOUNT-NUMBER TO
+               DD-ACCOUNT-NUMBER OF DIRECT-DEPOSIT-RECORD
+           MOVE EMPLOYEE-ID            TO
+               DD-EMPLOYEE-ID OF DIRECT-DEPOSIT-RECORD
+           MOVE NET-PAY                TO
+               DD-NET-AMOUNT OF DIRECT-DEPOSIT-RECORD
+           MOVE WS-OPERATOR-ID         TO
+               DD-OPERATOR-ID OF DIRECT-DEPOSIT-RECORD
+           WRITE DIRECT-DEPOSIT-RECORD.
+
+       RELEASE-DIRECT-DEPOSIT-FILE.
+           OPEN INPUT DIRECT-DEPOSIT-FILE.
+           OPEN OUTPUT DIRECT-DEPOSIT-RELEASE-FILE.
+           PERFORM UNTIL WS-DIRECT-DEPOSIT-STATUS NOT = "00"
+               READ DIRECT-DEPOSIT-FILE
+                   AT END
+                       MOVE "10" TO WS-DIRECT-DEPOSIT-STATUS
+                   NOT AT END
+                       MOVE DIRECT-DEPOSIT-RECORD TO
+                           DIRECT-DEPOSIT-RELEASE-RECORD
+                       WRITE DIRECT-DEPOSIT-RELEASE-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE DIRECT-DEPOSIT-FILE.
+           CLOSE DIRECT-DEPOSIT-RELEASE-FILE.
+
+       CHECK-PAY-EXCEPTION.
+           MOVE "N" TO WS-PAY-EXCEPTION-SW
+           IF WS-PAY-MODE-SALARIED AND EM-PAY-RATE > 0
+               COMPUTE WS-PAY-LOW-LIMIT = EM-PAY-RATE * .50
+               COMPUTE WS-PAY-HIGH-LIMIT = EM-PAY-RATE * 2
+               IF SALARY < WS-PAY-LOW-LIMIT OR
+                  SALARY > WS-PAY-HIGH-LIMIT
+                   MOVE "Y" TO WS-PAY-EXCEPTION-SW
+               END-IF
+           END-IF.
+
+       WRITE-PAY-EXCEPTION.
+           MOVE EMPLOYEE-ID TO WS-EXC-EMP-ID-OUT
+           MOVE SALARY      TO WS-EXC-SALARY-OUT
+           MOVE EM-PAY-RATE TO WS-EXC-RATE-OUT
+           MOVE WS-PAY-EXCEPTION-REPORT-LINE TO PAY-EXCEPTION-LINE
+           WRITE PAY-EXCEPTION-LINE.
+
+       LOOKUP-STATE-TAX-RATE.
+           MOVE EM-WORK-STATE TO ST-STATE-CODE
+           READ STATE-TAX-FILE
+               KEY IS ST-STATE-CODE
+               INVALID KEY
+                   DISPLAY "No state tax rate on file for state "
+                           EM-WORK-STATE " - using default rate."
+                   MOVE .0500 TO WS-STATE-TAX-RATE
+               NOT INVALID KEY
+                   MOVE ST-TAX-RATE TO WS-STATE-TAX-RATE
+           END-READ.
+
+       COMPUTE-NET-PAY.
+           PERFORM LOOKUP-STATE-TAX-RATE
+           COMPUTE WS-TAXABLE-PAY = SALARY - WS-STANDARD-DEDUCTION
+           COMPUTE WS-ROUND-RAW = WS-TAXABLE-PAY * WS-FEDERAL-TAX-RATE
+           PERFORM APPLY-ROUNDING-MODE
+           MOVE WS-ROUND-RESULT TO WS-FEDERAL-TAX
+           COMPUTE WS-ROUND-RAW = WS-TAXABLE-PAY * WS-STATE-TAX-RATE
+           PERFORM APPLY-ROUNDING-MODE
+           MOVE WS-ROUND-RESULT TO WS-STATE-TAX
+           COMPUTE WS-ROUND-RAW = SALARY * WS-FICA-TAX-RATE
+           PERFORM APPLY-ROUNDING-MODE
+           MOVE WS-ROUND-RESULT TO WS-FICA-TAX
+           COMPUTE NET-PAY =
+               SALARY - WS-FEDERAL-TAX - WS-STATE-TAX - WS-FICA-TAX.
+
+       UPDATE-PTO-BALANCE.
+           ADD WS-PTO-ACCRUAL-RATE TO EM-PTO-BALANCE
+           DISPLAY "Leave hours taken this period: "
+           ACCEPT WS-LEAVE-TAKEN
+           SUBTRACT WS-LEAVE-TAKEN FROM EM-PTO-BALANCE
+           DISPLAY "PTO balance: ", EM-PTO-BALANCE.
+
+       UPDATE-YTD-ACCUMULATORS.
+           ADD SALARY TO EM-YTD-GROSS
+           ADD WS-FEDERAL-TAX TO EM-YTD-TAX
+           ADD WS-STATE-TAX TO EM-YTD-TAX
+           ADD WS-FICA-TAX TO EM-YTD-TAX
+           ADD NET-PAY TO EM-YTD-NET
+           REWRITE EMPLOYEE-MASTER-RECORD.
+
+       WRITE-PAY-STUB.
+           MOVE EMPLOYEE-ID       TO WS-STUB-EMP-ID-OUT
+           MOVE EM-EMPLOYEE-NAME  TO WS-STUB-EMP-NAME-OUT
+           MOVE WS-STUB-LINE-1    TO PAY-STUB-LINE
+           WRITE PAY-STUB-LINE
+           MOVE SALARY            TO WS-STUB-GROSS-OUT
+           MOVE WS-STUB-LINE-2    TO PAY-STUB-LINE
+           WRITE PAY-STUB-LINE
+           MOVE WS-FEDERAL-TAX    TO WS-STUB-FED-TAX-OUT
+           MOVE WS-STUB-LINE-3    TO PAY-STUB-LINE
+           WRITE PAY-STUB-LINE
+           MOVE WS-STATE-TAX      TO WS-STUB-STATE-TAX-OUT
+           MOVE WS-STUB-LINE-4    TO PAY-STUB-LINE
+           WRITE PAY-STUB-LINE
+           MOVE WS-FICA-TAX       TO WS-STUB-FICA-OUT
+           MOVE WS-STUB-LINE-5    TO PAY-STUB-LINE
+           WRITE PAY-STUB-LINE
+           MOVE NET-PAY           TO WS-STUB-NET-OUT
+           MOVE WS-STUB-LINE-6    TO PAY-STUB-LINE
+           WRITE PAY-STUB-LINE
+           MOVE EM-YTD-GROSS      TO WS-STUB-YTD-GROSS-OUT
+           MOVE WS-STUB-LINE-7    TO PAY-STUB-LINE
+           WRITE PAY-STUB-LINE
+           MOVE EM-YTD-TAX        TO WS-STUB-YTD-TAX-OUT
+           MOVE WS-STUB-LINE-8    TO PAY-STUB-LINE
+           WRITE PAY-STUB-LINE
+           MOVE EM-YTD-NET        TO WS-STUB-YTD-NET-OUT
+           MOVE WS-STUB-LINE-9    TO PAY-STUB-LINE
+           WRITE PAY-STUB-LINE.
+
+       UPDATE-DEPARTMENT-ROLLUP.
+           MOVE "N" TO WS-DEPT-FOUND-SW
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               IF WS-DEPT-CODE (WS-DEPT-IDX) = EM-DEPARTMENT-CODE
+                   ADD SALARY TO WS-DEPT-GROSS (WS-DEPT-IDX)
+                   ADD NET-PAY TO WS-DEPT-NET (WS-DEPT-IDX)
+                   ADD 1 TO WS-DEPT-HEADCOUNT (WS-DEPT-IDX)
+                   MOVE "Y" TO WS-DEPT-FOUND-SW
+               END-IF
+           END-PERFORM
+           IF NOT WS-DEPT-FOUND
+               IF WS-DEPT-COUNT < 50
+                   ADD 1 TO WS-DEPT-COUNT
+                   SET WS-DEPT-IDX TO WS-DEPT-COUNT
+                   MOVE EM-DEPARTMENT-CODE TO WS-DEPT-CODE (WS-DEPT-IDX)
+                   MOVE SALARY  TO WS-DEPT-GROSS (WS-DEPT-IDX)
+                   MOVE NET-PAY TO WS-DEPT-NET (WS-DEPT-IDX)
+                   MOVE 1       TO WS-DEPT-HEADCOUNT (WS-DEPT-IDX)
+               END-IF
+           END-IF.
+
+       WRITE-DEPARTMENT-ROLLUP.
+           IF WS-DEPT-COUNT > 0
+               MOVE WS-DEPT-ROLLUP-HEADER TO DEPT-ROLLUP-LINE
+               WRITE DEPT-ROLLUP-LINE
+               PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                       UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+                   MOVE WS-DEPT-CODE (WS-DEPT-IDX)
+                       TO WS-DEPT-CODE-OUT
+                   MOVE WS-DEPT-HEADCOUNT (WS-DEPT-IDX)
+                       TO WS-DEPT-HEADCOUNT-OUT
+                   MOVE WS-DEPT-GROSS (WS-DEPT-IDX)
+                       TO WS-DEPT-GROSS-OUT
+                   MOVE WS-DEPT-NET (WS-DEPT-IDX)
+                       TO WS-DEPT-NET-OUT
+                   MOVE WS-DEPT-ROLLUP-LINE TO DEPT-ROLLUP-LINE
+                   WRITE DEPT-ROLLUP-LINE
+               END-PERFORM
+           END-IF.
+
+       WRITE-GL-FEED.
+           INITIALIZE GL-FEED-RECORD
+           MOVE "SalaryCalculator" TO GL-SOURCE-PROGRAM
+           MOVE WS-TODAY-DATE      TO GL-PERIOD-DATE
+           MOVE "6000"             TO GL-ACCOUNT-CODE
+           MOVE "D"                TO GL-DEBIT-CREDIT-SW
+           MOVE TOTAL-NET-PAY      TO GL-AMOUNT
+           WRITE GL-FEED-RECORD.
+
+           INITIALIZE GL-FEED-RECORD
+           MOVE "SalaryCalculator" TO GL-SOURCE-PROGRAM
+           MOVE WS-TODAY-DATE      TO GL-PERIOD-DATE
+           MOVE "1000"             TO GL-ACCOUNT-CODE
+           MOVE "C"                TO GL-DEBIT-CREDIT-SW
+           MOVE TOTAL-NET-PAY      TO GL-AMOUNT
+           WRITE GL-FEED-RECORD.
+
+       WRITE-HR-DEMOGRAPHICS-REPORT.
+           MOVE "N" TO WS-HR-DEMO-EOF-SW
+           MOVE 0 TO EM-EMPLOYEE-ID
+           START EMPLOYEE-MASTER-FILE KEY IS NOT LESS THAN
+                 EM-EMPLOYEE-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-HR-DEMO-EOF-SW
+           END-START
+           PERFORM UNTIL WS-HR-DEMO-EOF
+               READ EMPLOYEE-MASTER-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-HR-DEMO-EOF-SW
+                   NOT AT END
+                       PERFORM ACCUMULATE-HR-DEMOGRAPHICS
+               END-READ
+           END-PERFORM.
+
+           MOVE WS-HR-DEMO-HEADER TO HR-DEMOGRAPHICS-LINE
+           WRITE HR-DEMOGRAPHICS-LINE.
+
+           IF WS-MALE-COUNT > 0
+               COMPUTE WS-MALE-AVERAGE-AGE =
+                   WS-MALE-AGE-TOTAL / WS-MALE-COUNT
+               MOVE "Male"          TO WS-HR-DEMO-GENDER-OUT
+               MOVE WS-MALE-COUNT   TO WS-HR-DEMO-COUNT-OUT
+               MOVE WS-MALE-AVERAGE-AGE TO WS-HR-DEMO-AVG-OUT
+               MOVE WS-MALE-MAX-AGE TO WS-HR-DEMO-MAX-OUT
+               MOVE WS-HR-DEMO-LINE TO HR-DEMOGRAPHICS-LINE
+               WRITE HR-DEMOGRAPHICS-LINE
+           END-IF.
+
+           IF WS-FEMALE-COUNT > 0
+               COMPUTE WS-FEMALE-AVERAGE-AGE =
+                   WS-FEMALE-AGE-TOTAL / WS-FEMALE-COUNT
+               MOVE "Female"          TO WS-HR-DEMO-GENDER-OUT
+               MOVE WS-FEMALE-COUNT   TO WS-HR-DEMO-COUNT-OUT
+               MOVE WS-FEMALE-AVERAGE-AGE TO WS-HR-DEMO-AVG-OUT
+               MOVE WS-FEMALE-MAX-AGE TO WS-HR-DEMO-MAX-OUT
+               MOVE WS-HR-DEMO-LINE TO HR-DEMOGRAPHICS-LINE
+               WRITE HR-DEMOGRAPHICS-LINE
+           END-IF.
+
+       ACCUMULATE-HR-DEMOGRAPHICS.
+           IF EM-MALE
+               ADD 1 TO WS-MALE-COUNT
+               ADD EM-AGE TO WS-MALE-AGE-TOTAL
+               IF EM-AGE > WS-MALE-MAX-AGE
+                   MOVE EM-AGE TO WS-MALE-MAX-AGE
+               END-IF
+           ELSE
+               IF EM-FEMALE
+                   ADD 1 TO WS-FEMALE-COUNT
+                   ADD EM-AGE TO WS-FEMALE-AGE-TOTAL
+                   IF EM-AGE > WS-FEMALE-MAX-AGE
+                       MOVE EM-AGE TO WS-FEMALE-MAX-AGE
+                   END-IF
+               END-IF
+           END-IF.
+
+       COMPUTE-EXPECTED-CONTROL-TOTALS.
+           MOVE 0 TO WS-EXPECTED-HEADCOUNT
+           MOVE 0 TO WS-EXPECTED-GROSS-PAY
+           MOVE "N" TO WS-CONTROL-EOF-SW
+           MOVE 0 TO EM-EMPLOYEE-ID
+           START EMPLOYEE-MASTER-FILE KEY IS NOT LESS THAN
+                 EM-EMPLOYEE-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-CONTROL-EOF-SW
+           END-START
+           PERFORM UNTIL WS-CONTROL-EOF
+               READ EMPLOYEE-MASTER-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-CONTROL-EOF-SW
+                   NOT AT END
+                       ADD 1 TO WS-EXPECTED-HEADCOUNT
+                       ADD EM-PAY-RATE TO WS-EXPECTED-GROSS-PAY
+               END-READ
+           END-PERFORM.
+
+       WRITE-PAYROLL-CONTROL-REPORT.
+           COMPUTE WS-CONTROL-COUNT-VARIANCE =
+               EMPLOYEE-COUNT - WS-EXPECTED-HEADCOUNT
+           COMPUTE WS-CONTROL-PAY-VARIANCE =
+               TOTAL-SALARY - WS-EXPECTED-GROSS-PAY
+           IF WS-CONTROL-COUNT-VARIANCE = 0 AND
+              WS-CONTROL-PAY-VARIANCE = 0
+               MOVE "Y" TO WS-CONTROL-BALANCED-SW
+           ELSE
+               MOVE "N" TO WS-CONTROL-BALANCED-SW
+           END-IF.
+
+           MOVE WS-CONTROL-HEADER TO PAYROLL-CONTROL-LINE
+           WRITE PAYROLL-CONTROL-LINE.
+
+           MOVE WS-EXPECTED-HEADCOUNT TO WS-CTRL-EXP-COUNT-OUT
+           MOVE WS-EXPECTED-GROSS-PAY TO WS-CTRL-EXP-GROSS-OUT
+           MOVE WS-CONTROL-EXPECTED-LINE TO PAYROLL-CONTROL-LINE
+           WRITE PAYROLL-CONTROL-LINE.
+
+           MOVE EMPLOYEE-COUNT TO WS-CTRL-ACT-COUNT-OUT
+           MOVE TOTAL-SALARY TO WS-CTRL-ACT-GROSS-OUT
+           MOVE WS-CONTROL-ACTUAL-LINE TO PAYROLL-CONTROL-LINE
+           WRITE PAYROLL-CONTROL-LINE.
+
+           MOVE WS-CONTROL-COUNT-VARIANCE TO WS-CTRL-VAR-COUNT-OUT
+           MOVE WS-CONTROL-PAY-VARIANCE TO WS-CTRL-VAR-GROSS-OUT
+           MOVE WS-CONTROL-VARIANCE-LINE TO PAYROLL-CONTROL-LINE
+           WRITE PAYROLL-CONTROL-LINE.
+
+           IF WS-CONTROL-BALANCED
+               MOVE WS-CONTROL-OK-LINE TO PAYROLL-CONTROL-LINE
+           ELSE
+               MOVE WS-CONTROL-MISMATCH-FLAG TO PAYROLL-CONTROL-LINE
+           END-IF
+           WRITE PAYROLL-CONTROL-LINE.
+
+       WRITE-W2-STATEMENTS.
+           MOVE "N" TO WS-W2-EOF-SW
+           MOVE 0 TO EM-EMPLOYEE-ID
+           START EMPLOYEE-MASTER-FILE KEY IS NOT LESS THAN
+                 EM-EMPLOYEE-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-W2-EOF-SW
+           END-START
+
+           MOVE WS-W2-HEADER TO W2-STATEMENT-LINE
+           WRITE W2-STATEMENT-LINE.
+
+           PERFORM UNTIL WS-W2-EOF
+               READ EMPLOYEE-MASTER-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-W2-EOF-SW
+                   NOT AT END
+                       MOVE EM-EMPLOYEE-ID   TO WS-W2-EMP-ID-OUT
+                       MOVE EM-EMPLOYEE-NAME TO WS-W2-EMP-NAME-OUT
+                       MOVE EM-YTD-GROSS     TO WS-W2-GROSS-OUT
+                       MOVE EM-YTD-TAX       TO WS-W2-TAX-OUT
+                       MOVE WS-W2-LINE       TO W2-STATEMENT-LINE
+                       WRITE W2-STATEMENT-LINE
+               END-READ
+           END-PERFORM.
+
+       OPEN-PAY-CHECKPOINT.
+           OPEN I-O PAY-CHECKPOINT-FILE
+           IF WS-PAY-CHECKPOINT-STATUS = "35"
+               OPEN OUTPUT PAY-CHECKPOINT-FILE
+               CLOSE PAY-CHECKPOINT-FILE
+               OPEN I-O PAY-CHECKPOINT-FILE
+           END-IF
+           MOVE "1" TO PC-CONTROL-KEY
+           MOVE "N" TO WS-PAY-CHECKPOINT-FOUND-SW
+           READ PAY-CHECKPOINT-FILE
+               KEY IS PC-CONTROL-KEY
+               INVALID KEY
+                   MOVE "N" TO WS-PAY-RESUME-ANSWER
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-PAY-CHECKPOINT-FOUND-SW
+           END-READ
+           IF WS-PAY-CHECKPOINT-FOUND AND PC-IN-PROGRESS
+              AND PC-RUN-DATE = WS-TODAY-DATE
+               DISPLAY "Incomplete payroll run found for today - last "
+                       "employee processed was " PC-LAST-EMPLOYEE-ID "."
+               DISPLAY "Resume from there? (Y/N): "
+               ACCEPT WS-PAY-RESUME-ANSWER
+               IF WS-PAY-RESUME-SESSION
+                   MOVE PC-TOTAL-SALARY   TO TOTAL-SALARY
+                   MOVE PC-TOTAL-NET-PAY  TO TOTAL-NET-PAY
+                   MOVE PC-EMPLOYEE-COUNT TO EMPLOYEE-COUNT
+                   PERFORM RESTORE-DEPT-ROLLUP-FROM-CHECKPOINT
+               END-IF
+           END-IF
+           MOVE "1"          TO PC-CONTROL-KEY
+           MOVE WS-TODAY-DATE TO PC-RUN-DATE
+           MOVE "I"          TO PC-STATUS
+           IF NOT WS-PAY-RESUME-SESSION
+               MOVE 0 TO PC-LAST-EMPLOYEE-ID
+           END-IF
+           MOVE TOTAL-SALARY  TO PC-TOTAL-SALARY
+           MOVE TOTAL-NET-PAY TO PC-TOTAL-NET-PAY
+           MOVE EMPLOYEE-COUNT TO PC-EMPLOYEE-COUNT
+           PERFORM SAVE-DEPT-ROLLUP-TO-CHECKPOINT
+           IF WS-PAY-CHECKPOINT-FOUND
+               REWRITE PAY-CHECKPOINT-RECORD
+           ELSE
+               WRITE PAY-CHECKPOINT-RECORD
+           END-IF.
+
+       RESTORE-DEPT-ROLLUP-FROM-CHECKPOINT.
+           MOVE PC-DEPT-COUNT TO WS-DEPT-COUNT
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               MOVE PC-DEPT-CODE (WS-DEPT-IDX) TO
+                   WS-DEPT-CODE (WS-DEPT-IDX)
+               MOVE PC-DEPT-GROSS (WS-DEPT-IDX) TO
+                   WS-DEPT-GROSS (WS-DEPT-IDX)
+               MOVE PC-DEPT-NET (WS-DEPT-IDX) TO
+                   WS-DEPT-NET (WS-DEPT-IDX)
+               MOVE PC-DEPT-HEADCOUNT (WS-DEPT-IDX) TO
+                   WS-DEPT-HEADCOUNT (WS-DEPT-IDX)
+           END-PERFORM.
+
+       SAVE-DEPT-ROLLUP-TO-CHECKPOINT.
+           MOVE WS-DEPT-COUNT TO PC-DEPT-COUNT
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               MOVE WS-DEPT-CODE (WS-DEPT-IDX) TO
+                   PC-DEPT-CODE (WS-DEPT-IDX)
+               MOVE WS-DEPT-GROSS (WS-DEPT-IDX) TO
+                   PC-DEPT-GROSS (WS-DEPT-IDX)
+               MOVE WS-DEPT-NET (WS-DEPT-IDX) TO
+                   PC-DEPT-NET (WS-DEPT-IDX)
+               MOVE WS-DEPT-HEADCOUNT (WS-DEPT-IDX) TO
+                   PC-DEPT-HEADCOUNT (WS-DEPT-IDX)
+           END-PERFORM.
+
+       SAVE-PAY-CHECKPOINT.
+           MOVE EMPLOYEE-ID    TO PC-LAST-EMPLOYEE-ID
+           MOVE TOTAL-SALARY   TO PC-TOTAL-SALARY
+           MOVE TOTAL-NET-PAY  TO PC-TOTAL-NET-PAY
+           MOVE EMPLOYEE-COUNT TO PC-EMPLOYEE-COUNT
+           PERFORM SAVE-DEPT-ROLLUP-TO-CHECKPOINT
+           REWRITE PAY-CHECKPOINT-RECORD.
+
+       COMPLETE-PAY-CHECKPOINT.
+           MOVE "C" TO PC-STATUS
+           MOVE TOTAL-SALARY   TO PC-TOTAL-SALARY
+           MOVE TOTAL-NET-PAY  TO PC-TOTAL-NET-PAY
+           MOVE EMPLOYEE-COUNT TO PC-EMPLOYEE-COUNT
+           PERFORM SAVE-DEPT-ROLLUP-TO-CHECKPOINT
+           REWRITE PAY-CHECKPOINT-RECORD.
