@@ -0,0 +1,7 @@
+      * STATETAX.cpy - State withholding rate table record.
+      * Indexed file keyed on state code, used by SalaryCalculator to
+      * withhold at the rate for the employee's EM-WORK-STATE instead
+      * of one rate assumed for everybody.
+       01 STATE-TAX-RECORD.
+          05 ST-STATE-CODE           PIC X(2).
+          05 ST-TAX-RATE             PIC V9(4).
