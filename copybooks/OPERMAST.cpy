@@ -0,0 +1,10 @@
+      * OPERMAST.cpy - Operator sign-on master record layout.
+      * Indexed file keyed on operator ID, checked by the shared
+      * SIGN-ON logic in OPERSIGN.cpy before either calculator will
+      * accept an entry.
+       01 OPERATOR-MASTER-RECORD.
+          05 OP-OPERATOR-ID          PIC X(8).
+          05 OP-PASSWORD             PIC X(8).
+          05 OP-OPERATOR-NAME        PIC X(30).
+          05 OP-SUPERVISOR-SW        PIC X(1).
+             88 OP-IS-SUPERVISOR     VALUE "Y".
