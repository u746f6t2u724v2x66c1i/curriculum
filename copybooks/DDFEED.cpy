@@ -0,0 +1,9 @@
+      * DDFEED.cpy - Direct-deposit feed record layout.
+      * One record per employee per payroll run, submitted to the
+      * bank in place of a printed/signed check.
+       01 DIRECT-DEPOSIT-RECORD.
+          05 DD-ROUTING-NUMBER       PIC 9(9).
+          05 DD-ACCOUNT-NUMBER       PIC 9(12).
+          05 DD-EMPLOYEE-ID          PIC 9(5).
+          05 DD-NET-AMOUNT           PIC S9(7)V99.
+          05 DD-OPERATOR-ID          PIC X(8).
