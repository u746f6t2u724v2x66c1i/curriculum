@@ -0,0 +1,8 @@
+      * PURCHTRD.cpy - Daily purchase trend record layout.
+      * One record appended per run so day-over-day average purchase
+      * size can be tracked as a trend line instead of being
+      * recomputed by hand from the EOD report each time.
+       01 PURCHASE-TREND-RECORD.
+          05 TR-TREND-DATE           PIC 9(8).
+          05 TR-AVG-PURCHASE-AMOUNT  PIC S9(7)V99.
+          05 TR-TRANSACTION-COUNT    PIC 9(7).
