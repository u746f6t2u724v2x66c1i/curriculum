@@ -0,0 +1,9 @@
+      * PRODMAST.cpy - Product master record layout.
+      * Indexed file keyed on product code, loaded into an in-memory
+      * price table at startup so PurchaseCalculator can look up a
+      * price by product code instead of the operator keying a raw
+      * PURCHASE-AMOUNT for every sale.
+       01 PRODUCT-MASTER-RECORD.
+          05 PM-PRODUCT-CODE         PIC X(6).
+          05 PM-PRODUCT-NAME         PIC X(30).
+          05 PM-UNIT-PRICE           PIC S9(7)V99.
