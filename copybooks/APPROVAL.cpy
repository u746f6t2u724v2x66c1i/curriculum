@@ -0,0 +1,30 @@
+      * APPROVAL.cpy - Shared large-entry supervisor approval logic.
+      * COPY into PROCEDURE DIVISION. Requires OPERATOR-MASTER-FILE
+      * (COPY OPERMAST, opened INPUT) and WS-SUPERVISOR-ID /
+      * WS-SUPERVISOR-PASSWORD / WS-SUPERVISOR-APPROVED-SW declared
+      * in WORKING-STORAGE. The caller checks the entry amount
+      * against RC-APPROVAL-THRESHOLD (COPY RUNCTL) itself and only
+      * PERFORMs GET-SUPERVISOR-APPROVAL when the threshold is
+      * exceeded, so an entry within the normal range never prompts.
+       GET-SUPERVISOR-APPROVAL.
+           MOVE "N" TO WS-SUPERVISOR-APPROVED-SW
+           DISPLAY "Amount exceeds the approval threshold - "
+                   "supervisor sign-off required."
+           DISPLAY "Supervisor operator ID: "
+           ACCEPT WS-SUPERVISOR-ID
+           DISPLAY "Supervisor password: "
+           ACCEPT WS-SUPERVISOR-PASSWORD
+           MOVE WS-SUPERVISOR-ID TO OP-OPERATOR-ID
+           READ OPERATOR-MASTER-FILE
+               KEY IS OP-OPERATOR-ID
+               INVALID KEY
+                   DISPLAY "Unknown supervisor ID - entry rejected."
+               NOT INVALID KEY
+                   IF OP-PASSWORD = WS-SUPERVISOR-PASSWORD
+                      AND OP-IS-SUPERVISOR
+                       MOVE "Y" TO WS-SUPERVISOR-APPROVED-SW
+                   ELSE
+                       DISPLAY "Not a valid supervisor sign-off - "
+                               "entry rejected."
+                   END-IF
+           END-READ.
