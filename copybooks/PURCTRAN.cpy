@@ -0,0 +1,20 @@
+      * PURCTRAN.cpy - Purchase transaction record layout.
+      * One record per purchase/credit entry, written by
+      * PurchaseCalculator to the PURCHASE-TRANS file and read back
+      * by the reporting and reconciliation jobs.
+       01 PURCHASE-TRANS-RECORD.
+          05 PT-INVOICE-NUMBER       PIC 9(9).
+          05 PT-CUSTOMER-ID          PIC 9(5).
+          05 PT-TRANSACTION-DATE     PIC 9(8).
+          05 PT-TRANSACTION-TYPE     PIC X(1).
+             88 PT-TYPE-SALE         VALUE "S".
+             88 PT-TYPE-CREDIT       VALUE "C".
+             88 PT-TYPE-ADJUSTMENT   VALUE "A".
+             88 PT-TYPE-VOID         VALUE "V".
+          05 PT-CURRENCY-CODE        PIC X(3).
+          05 PT-PURCHASE-AMOUNT      PIC S9(9)V99.
+          05 PT-TAX-AMOUNT           PIC S9(9)V99.
+          05 PT-DISCOUNT-AMOUNT      PIC S9(9)V99.
+          05 PT-NET-AMOUNT           PIC S9(9)V99.
+          05 PT-HOME-CURRENCY-AMOUNT PIC S9(9)V99.
+          05 PT-OPERATOR-ID          PIC X(8).
