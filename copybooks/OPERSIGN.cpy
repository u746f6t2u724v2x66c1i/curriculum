@@ -0,0 +1,27 @@
+      * OPERSIGN.cpy - Shared operator sign-on paragraph.
+      * COPY this into the PROCEDURE DIVISION of any program that
+      * must identify who is running it before posting entries.
+      * Requires OPERATOR-MASTER-FILE (COPY OPERMAST, opened INPUT)
+      * and WS-OPERATOR-ID / WS-SIGNON-PASSWORD / WS-SIGNON-VALID-SW
+      * declared in WORKING-STORAGE.
+       SIGN-ON.
+           MOVE "N" TO WS-SIGNON-VALID-SW
+           PERFORM UNTIL WS-SIGNON-VALID
+               DISPLAY "Operator ID: "
+               ACCEPT WS-OPERATOR-ID
+               DISPLAY "Password: "
+               ACCEPT WS-SIGNON-PASSWORD
+               MOVE WS-OPERATOR-ID TO OP-OPERATOR-ID
+               READ OPERATOR-MASTER-FILE
+                   KEY IS OP-OPERATOR-ID
+                   INVALID KEY
+                       DISPLAY "Unknown operator ID - please re-enter."
+                   NOT INVALID KEY
+                       IF OP-PASSWORD = WS-SIGNON-PASSWORD
+                           MOVE "Y" TO WS-SIGNON-VALID-SW
+                       ELSE
+                           DISPLAY "Incorrect password - please "
+                                   "re-enter."
+                       END-IF
+               END-READ
+           END-PERFORM.
