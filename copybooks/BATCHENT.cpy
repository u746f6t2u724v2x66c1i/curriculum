@@ -0,0 +1,9 @@
+      * BATCHENT.cpy - Batch purchase entry record layout.
+      * Line-sequential input used by PurchaseCalculator's batch mode
+      * so a whole day's purchases can be keyed in advance and run
+      * unattended instead of one at a time over ACCEPT.
+       01 BATCH-ENTRY-RECORD.
+          05 BE-CUSTOMER-ID          PIC 9(5).
+          05 BE-ENTRY-TYPE           PIC X(1).
+          05 BE-CURRENCY-CODE        PIC X(3).
+          05 BE-PURCHASE-AMOUNT      PIC S9(7)V99.
