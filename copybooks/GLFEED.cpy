@@ -0,0 +1,13 @@
+      * GLFEED.cpy - General ledger interface feed record layout.
+      * One record per debit/credit side of a run's summary posting,
+      * written by PurchaseCalculator and SalaryCalculator so
+      * accounting can pick up the day's totals instead of re-keying
+      * them into the ledger system by hand.
+       01 GL-FEED-RECORD.
+          05 GL-SOURCE-PROGRAM       PIC X(20).
+          05 GL-PERIOD-DATE          PIC 9(8).
+          05 GL-ACCOUNT-CODE         PIC X(10).
+          05 GL-DEBIT-CREDIT-SW      PIC X(1).
+             88 GL-IS-DEBIT          VALUE "D".
+             88 GL-IS-CREDIT         VALUE "C".
+          05 GL-AMOUNT               PIC S9(9)V99.
