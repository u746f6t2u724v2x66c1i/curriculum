@@ -0,0 +1,9 @@
+      * PARTYXREF.cpy - Party cross-reference record layout.
+      * Links a CUSTOMER-ID to the EMPLOYEE-ID of the staff member
+      * who is also a customer, keyed on CUSTOMER-ID so
+      * PurchaseCalculator can look up the employee discount at the
+      * point of sale.
+       01 PARTY-XREF-RECORD.
+          05 PX-CUSTOMER-ID          PIC 9(5).
+          05 PX-EMPLOYEE-ID          PIC 9(5).
+          05 PX-DISCOUNT-PERCENT     PIC V999.
