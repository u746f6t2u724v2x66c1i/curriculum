@@ -0,0 +1,11 @@
+      * JOBLOG.cpy - Nightly batch job-chain log record layout.
+      * One record per job step transition (started/complete/skipped),
+      * written by EODCycle so the fixed run order of the nightly job
+      * chain is on record instead of only visible in a DISPLAY
+      * scrollback.
+       01 JOB-LOG-RECORD.
+          05 JL-JOB-NAME             PIC X(20).
+          05 JL-STEP-NAME            PIC X(20).
+          05 JL-STEP-STATUS          PIC X(10).
+          05 JL-LOG-DATE             PIC 9(8).
+          05 JL-LOG-TIME             PIC 9(8).
