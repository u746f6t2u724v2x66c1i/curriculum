@@ -0,0 +1,9 @@
+      * CUSTMAST.cpy - Customer master record layout.
+      * Indexed file keyed on CUSTOMER-ID, used by PurchaseCalculator
+      * and the reporting jobs that read customer data.
+       01 CUSTOMER-MASTER-RECORD.
+          05 CM-CUSTOMER-ID          PIC 9(5).
+          05 CM-CUSTOMER-NAME        PIC X(30).
+          05 CM-JURISDICTION-CODE    PIC X(4).
+          05 CM-HOME-CURRENCY-CODE   PIC X(3).
+          05 CM-TRAILING-12MO-VOLUME PIC S9(9)V99 VALUE 0.
