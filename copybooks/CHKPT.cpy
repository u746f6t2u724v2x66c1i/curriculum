@@ -0,0 +1,12 @@
+      * CHKPT.cpy - Purchase entry session checkpoint record.
+      * Single-record indexed file letting PurchaseCalculator resume
+      * an interrupted entry session instead of re-keying it.
+       01 CHECKPOINT-RECORD.
+          05 CP-CONTROL-KEY          PIC X(1).
+          05 CP-RUN-DATE             PIC 9(8).
+          05 CP-STATUS               PIC X(1).
+             88 CP-IN-PROGRESS       VALUE "I".
+             88 CP-COMPLETE          VALUE "C".
+          05 CP-TOTAL-PURCHASES      PIC S9(9)V99.
+          05 CP-TOTAL-TAX-COLLECTED  PIC S9(9)V99.
+          05 CP-TRANSACTION-COUNT    PIC 9(7).
