@@ -0,0 +1,20 @@
+      * PAYCHKPT.cpy - Payroll run checkpoint record.
+      * Single-record indexed file letting SalaryCalculator resume
+      * an interrupted payroll run from the last fully processed
+      * employee instead of restarting from employee 1.
+       01 PAY-CHECKPOINT-RECORD.
+          05 PC-CONTROL-KEY          PIC X(1).
+          05 PC-RUN-DATE             PIC 9(8).
+          05 PC-STATUS               PIC X(1).
+             88 PC-IN-PROGRESS       VALUE "I".
+             88 PC-COMPLETE          VALUE "C".
+          05 PC-LAST-EMPLOYEE-ID     PIC 9(5).
+          05 PC-TOTAL-SALARY         PIC S9(9)V99.
+          05 PC-TOTAL-NET-PAY        PIC S9(9)V99.
+          05 PC-EMPLOYEE-COUNT       PIC 9(5).
+          05 PC-DEPT-COUNT           PIC 9(3).
+          05 PC-DEPT-ENTRY OCCURS 50 TIMES.
+             10 PC-DEPT-CODE         PIC X(4).
+             10 PC-DEPT-GROSS        PIC S9(9)V99.
+             10 PC-DEPT-NET          PIC S9(9)V99.
+             10 PC-DEPT-HEADCOUNT    PIC 9(5).
