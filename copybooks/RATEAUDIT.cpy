@@ -0,0 +1,9 @@
+      * RATEAUDIT.cpy - Pay-rate change audit record layout.
+      * One record per EM-PAY-RATE change, so a disputed effective
+      * date can be traced back to who approved it and when.
+       01 RATE-AUDIT-RECORD.
+          05 RA-EMPLOYEE-ID          PIC 9(5).
+          05 RA-OLD-RATE             PIC S9(7)V99.
+          05 RA-NEW-RATE             PIC S9(7)V99.
+          05 RA-CHANGE-DATE          PIC 9(8).
+          05 RA-APPROVED-BY          PIC X(8).
