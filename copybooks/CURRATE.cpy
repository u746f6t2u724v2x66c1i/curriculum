@@ -0,0 +1,7 @@
+      * CURRATE.cpy - Daily currency conversion rate table record.
+      * Indexed file keyed on currency code, used by PurchaseCalculator
+      * to convert a purchase entered in a foreign currency back to
+      * our home currency for TOTAL-PURCHASES reporting.
+       01 CURRENCY-RATE-RECORD.
+          05 CR-CURRENCY-CODE        PIC X(3).
+          05 CR-CONVERSION-RATE      PIC 9(3)V9(6).
