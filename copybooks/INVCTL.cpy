@@ -0,0 +1,6 @@
+      * INVCTL.cpy - Invoice number control record.
+      * Single-record indexed file holding the last invoice number
+      * used, so PurchaseCalculator can auto-increment across runs.
+       01 INVOICE-CONTROL-RECORD.
+          05 IC-CONTROL-KEY          PIC X(1).
+          05 IC-LAST-INVOICE-NUMBER  PIC 9(9).
