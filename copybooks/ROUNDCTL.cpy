@@ -0,0 +1,15 @@
+      * ROUNDCTL.cpy - Shared money-rounding helper.
+      * COPY into PROCEDURE DIVISION. Requires WS-ROUND-RAW (PIC
+      * S9(9)V9(4)) and WS-ROUND-RESULT (PIC S9(9)V99) declared in
+      * WORKING-STORAGE, RUN-CONTROL-FILE (COPY RUNCTL) opened, and
+      * RC-ROUNDING-MODE already read for the run. Computing the raw
+      * value one decimal place deeper than the final money field and
+      * then routing it through here means both programs round (or
+      * truncate) to the penny the same configured way instead of
+      * each computation quietly deciding for itself.
+       APPLY-ROUNDING-MODE.
+           IF RC-ROUND-TRUNCATE
+               MOVE WS-ROUND-RAW TO WS-ROUND-RESULT
+           ELSE
+               COMPUTE WS-ROUND-RESULT ROUNDED = WS-ROUND-RAW
+           END-IF.
