@@ -0,0 +1,19 @@
+      * EMPMAST.cpy - Employee master record layout.
+      * Indexed file keyed on EMPLOYEE-ID, used by SalaryCalculator
+      * and the payroll reporting jobs that read employee data.
+       01 EMPLOYEE-MASTER-RECORD.
+          05 EM-EMPLOYEE-ID          PIC 9(5).
+          05 EM-EMPLOYEE-NAME        PIC X(30).
+          05 EM-DEPARTMENT-CODE      PIC X(4).
+          05 EM-PAY-RATE             PIC S9(7)V99.
+          05 EM-WORK-STATE           PIC X(2).
+          05 EM-YTD-GROSS            PIC S9(9)V99 VALUE 0.
+          05 EM-YTD-TAX              PIC S9(9)V99 VALUE 0.
+          05 EM-YTD-NET              PIC S9(9)V99 VALUE 0.
+          05 EM-BANK-ROUTING-NUMBER  PIC 9(9).
+          05 EM-BANK-ACCOUNT-NUMBER  PIC 9(12).
+          05 EM-PTO-BALANCE          PIC S9(5)V99 VALUE 0.
+          05 EM-AGE                  PIC 9(3).
+          05 EM-GENDER               PIC X(1).
+             88 EM-MALE               VALUE "0".
+             88 EM-FEMALE             VALUE "1".
