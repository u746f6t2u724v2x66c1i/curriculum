@@ -0,0 +1,12 @@
+      * ERRLOG.cpy - Central error/exception log record layout.
+      * One record per rejected entry or runtime condition, written
+      * by PurchaseCalculator and SalaryCalculator through the
+      * shared LOG-ERROR paragraph in LOGERROR.cpy, so a day's worth
+      * of rejects across both programs can be reviewed in one file.
+       01 ERROR-LOG-RECORD.
+          05 EL-PROGRAM-NAME         PIC X(20).
+          05 EL-LOG-DATE             PIC 9(8).
+          05 EL-LOG-TIME             PIC 9(8).
+          05 EL-FIELD-NAME           PIC X(20).
+          05 EL-BAD-VALUE            PIC X(20).
+          05 EL-OPERATOR-ID          PIC X(8).
