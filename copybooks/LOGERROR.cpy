@@ -0,0 +1,15 @@
+      * LOGERROR.cpy - Shared error/exception log paragraph.
+      * COPY into PROCEDURE DIVISION. Requires ERROR-LOG-FILE (COPY
+      * ERRLOG, opened EXTEND), WS-LOG-PROGRAM-NAME set once at
+      * startup, and WS-OPERATOR-ID (from OPERSIGN.cpy sign-on).
+      * The caller moves the failing field name/value into
+      * WS-LOG-FIELD-NAME and WS-LOG-BAD-VALUE before PERFORM
+      * LOG-ERROR, so the "what went wrong" rule lives in one place.
+       LOG-ERROR.
+           MOVE WS-LOG-PROGRAM-NAME TO EL-PROGRAM-NAME
+           ACCEPT EL-LOG-DATE FROM DATE YYYYMMDD
+           ACCEPT EL-LOG-TIME FROM TIME
+           MOVE WS-LOG-FIELD-NAME  TO EL-FIELD-NAME
+           MOVE WS-LOG-BAD-VALUE   TO EL-BAD-VALUE
+           MOVE WS-OPERATOR-ID     TO EL-OPERATOR-ID
+           WRITE ERROR-LOG-RECORD.
