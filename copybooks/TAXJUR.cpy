@@ -0,0 +1,6 @@
+      * TAXJUR.cpy - Sales tax jurisdiction rate table record.
+      * Indexed file keyed on jurisdiction code, used by
+      * PurchaseCalculator to look up the tax rate for a customer.
+       01 TAX-JURISDICTION-RECORD.
+          05 TJ-JURISDICTION-CODE    PIC X(4).
+          05 TJ-TAX-RATE             PIC 9V9(4).
