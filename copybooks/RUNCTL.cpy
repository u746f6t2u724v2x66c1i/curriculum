@@ -0,0 +1,16 @@
+      * RUNCTL.cpy - Run-control/parameter record layout.
+      * Single record (constant key "1") read by PurchaseCalculator
+      * and SalaryCalculator at startup so a run has a defined
+      * processing date and pay period instead of implicitly meaning
+      * "whatever the clock says right now."
+       01 RUN-CONTROL-RECORD.
+          05 RC-CONTROL-KEY          PIC X(1).
+          05 RC-PROCESSING-DATE      PIC 9(8).
+          05 RC-PAY-PERIOD-NUMBER    PIC 9(3).
+          05 RC-PERIOD-END-SW        PIC X(1).
+             88 RC-PERIOD-END        VALUE "Y".
+          05 RC-RETENTION-DAYS       PIC 9(5).
+          05 RC-ROUNDING-MODE        PIC X(1).
+             88 RC-ROUND-NEAREST     VALUE "R".
+             88 RC-ROUND-TRUNCATE    VALUE "T".
+          05 RC-APPROVAL-THRESHOLD  PIC S9(9)V99.
