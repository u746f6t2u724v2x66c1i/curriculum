@@ -0,0 +1,17 @@
+      * EDTAMT.cpy - Shared positive-amount edit check.
+      * COPY EDTAMT REPLACING ==:AMOUNT:==   BY <amount-field>
+      *                       ==:VALID-SW:== BY <valid-switch-field>
+      *                       ==:LABEL:==    BY <field-name-literal>.
+      * Drop this inline inside a caller's own prompt/re-prompt loop
+      * so the "must be greater than zero" rule (and the reject
+      * being logged to the central error log) lives in one place
+      * instead of being copied by hand into every ACCEPT loop.
+           IF :AMOUNT: > 0
+               MOVE "Y" TO :VALID-SW:
+           ELSE
+               DISPLAY "Amount must be greater than zero - please "
+                       "re-enter."
+               MOVE :LABEL:  TO WS-LOG-FIELD-NAME
+               MOVE :AMOUNT: TO WS-LOG-BAD-VALUE
+               PERFORM LOG-ERROR
+           END-IF
