@@ -0,0 +1,31 @@
+      * OPENRCTL.cpy - Shared run-control file open/bootstrap logic.
+      * COPY into PROCEDURE DIVISION. Requires RUN-CONTROL-FILE (COPY
+      * RUNCTL) and WS-RUN-CONTROL-STATUS declared in WORKING-STORAGE.
+      * Reads the single control record, creating it with today's
+      * date and period 1 the first time the file is opened.
+       OPEN-RUN-CONTROL.
+           OPEN I-O RUN-CONTROL-FILE
+           IF WS-RUN-CONTROL-STATUS = "35"
+               OPEN OUTPUT RUN-CONTROL-FILE
+               MOVE "1" TO RC-CONTROL-KEY
+               ACCEPT RC-PROCESSING-DATE FROM DATE YYYYMMDD
+               MOVE 1   TO RC-PAY-PERIOD-NUMBER
+               MOVE "N" TO RC-PERIOD-END-SW
+               MOVE 90  TO RC-RETENTION-DAYS
+               MOVE "R" TO RC-ROUNDING-MODE
+               MOVE 50000.00 TO RC-APPROVAL-THRESHOLD
+               WRITE RUN-CONTROL-RECORD
+               CLOSE RUN-CONTROL-FILE
+               OPEN I-O RUN-CONTROL-FILE
+           END-IF
+           MOVE "1" TO RC-CONTROL-KEY
+           READ RUN-CONTROL-FILE
+               KEY IS RC-CONTROL-KEY
+               INVALID KEY
+                   ACCEPT RC-PROCESSING-DATE FROM DATE YYYYMMDD
+                   MOVE 1   TO RC-PAY-PERIOD-NUMBER
+                   MOVE "N" TO RC-PERIOD-END-SW
+                   MOVE 90  TO RC-RETENTION-DAYS
+                   MOVE "R" TO RC-ROUNDING-MODE
+                   MOVE 50000.00 TO RC-APPROVAL-THRESHOLD
+           END-READ.
