@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CustomerStatement.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RC-CONTROL-KEY
+               FILE STATUS IS WS-RUN-CONTROL-STATUS.
+
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-MASTER-STATUS.
+
+           SELECT PURCHASE-TRANS-FILE ASSIGN TO "PURCTRAN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PURCHASE-TRANS-STATUS.
+
+           SELECT STATEMENT-REPORT-FILE ASSIGN TO "CUSTSTMT.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATEMENT-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-CONTROL-FILE.
+           COPY RUNCTL.
+
+       FD  CUSTOMER-MASTER-FILE.
+           COPY CUSTMAST.
+
+       FD  PURCHASE-TRANS-FILE.
+           COPY PURCTRAN.
+
+       FD  STATEMENT-REPORT-FILE.
+       01 STATEMENT-REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-RUN-CONTROL-STATUS      PIC X(2) VALUE "00".
+       01 WS-CUSTOMER-MASTER-STATUS  PIC X(2) VALUE "00".
+          88 WS-CUSTOMER-FOUND       VALUE "00".
+       01 WS-PURCHASE-TRANS-STATUS   PIC X(2) VALUE "00".
+       01 WS-STATEMENT-REPORT-STATUS PIC X(2) VALUE "00".
+
+       01 WS-TODAY-DATE              PIC 9(8).
+       01 WS-CUSTOMER-ID             PIC 9(5) VALUE 0.
+       01 WS-AGE-DAYS                PIC S9(5).
+
+       01 WS-BUCKET-CURRENT          PIC S9(9)V99 VALUE 0.
+       01 WS-BUCKET-30               PIC S9(9)V99 VALUE 0.
+       01 WS-BUCKET-60               PIC S9(9)V99 VALUE 0.
+       01 WS-BUCKET-90               PIC S9(9)V99 VALUE 0.
+       01 WS-BUCKET-TOTAL            PIC S9(9)V99 VALUE 0.
+
+       01 WS-STATEMENT-HEADER.
+          05 FILLER               PIC X(20) VALUE
+             "-- Statement for --".
+          05 WS-STMT-CUST-ID-OUT  PIC 9(5).
+          05 FILLER                PIC X(3) VALUE " - ".
+          05 WS-STMT-CUST-NAME-OUT PIC X(30).
+
+       01 WS-STATEMENT-CURRENT-LINE.
+          05 FILLER             PIC X(20) VALUE "Current (0-29 days):".
+          05 WS-STMT-CURRENT-OUT PIC Z,ZZZ,ZZ9.99-.
+       01 WS-STATEMENT-30-LINE.
+          05 FILLER             PIC X(20) VALUE "30-59 days:         ".
+          05 WS-STMT-30-OUT      PIC Z,ZZZ,ZZ9.99-.
+       01 WS-STATEMENT-60-LINE.
+          05 FILLER             PIC X(20) VALUE "60-89 days:         ".
+          05 WS-STMT-60-OUT      PIC Z,ZZZ,ZZ9.99-.
+       01 WS-STATEMENT-90-LINE.
+          05 FILLER             PIC X(20) VALUE "90+ days:           ".
+          05 WS-STMT-90-OUT      PIC Z,ZZZ,ZZ9.99-.
+       01 WS-STATEMENT-TOTAL-LINE.
+          05 FILLER             PIC X(20) VALUE "Total balance:      ".
+          05 WS-STMT-TOTAL-OUT   PIC Z,ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+       RUN-START.
+           OPEN INPUT CUSTOMER-MASTER-FILE.
+           PERFORM OPEN-RUN-CONTROL.
+           MOVE RC-PROCESSING-DATE TO WS-TODAY-DATE.
+           CLOSE RUN-CONTROL-FILE.
+           OPEN OUTPUT STATEMENT-REPORT-FILE.
+
+           DISPLAY "Customer ID for statement (0 to quit): ".
+           ACCEPT WS-CUSTOMER-ID.
+           PERFORM UNTIL WS-CUSTOMER-ID = 0
+               MOVE WS-CUSTOMER-ID TO CM-CUSTOMER-ID
+               READ CUSTOMER-MASTER-FILE
+                   KEY IS CM-CUSTOMER-ID
+                   INVALID KEY
+                       MOVE "24" TO WS-CUSTOMER-MASTER-STATUS
+                   NOT INVALID KEY
+                       MOVE "00" TO WS-CUSTOMER-MASTER-STATUS
+               END-READ
+               IF WS-CUSTOMER-FOUND
+                   PERFORM BUILD-CUSTOMER-STATEMENT
+                   PERFORM WRITE-CUSTOMER-STATEMENT
+               ELSE
+                   DISPLAY "Unknown customer ID " WS-CUSTOMER-ID "."
+               END-IF
+               DISPLAY "Customer ID for statement (0 to quit): "
+               ACCEPT WS-CUSTOMER-ID
+           END-PERFORM.
+
+           CLOSE CUSTOMER-MASTER-FILE.
+           CLOSE STATEMENT-REPORT-FILE.
+           GOBACK.
+
+       COPY OPENRCTL.
+
+       BUILD-CUSTOMER-STATEMENT.
+           MOVE 0 TO WS-BUCKET-CURRENT
+           MOVE 0 TO WS-BUCKET-30
+           MOVE 0 TO WS-BUCKET-60
+           MOVE 0 TO WS-BUCKET-90
+           MOVE 0 TO WS-BUCKET-TOTAL
+           OPEN INPUT PURCHASE-TRANS-FILE
+           IF WS-PURCHASE-TRANS-STATUS = "00"
+               PERFORM UNTIL WS-PURCHASE-TRANS-STATUS NOT = "00"
+                   READ PURCHASE-TRANS-FILE
+                       AT END
+                           MOVE "10" TO WS-PURCHASE-TRANS-STATUS
+                       NOT AT END
+                           IF PT-CUSTOMER-ID = WS-CUSTOMER-ID
+                              AND (PT-TYPE-SALE OR PT-TYPE-CREDIT
+                                   OR PT-TYPE-VOID
+                                   OR PT-TYPE-ADJUSTMENT)
+                               PERFORM AGE-PURCHASE-TRANS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PURCHASE-TRANS-FILE
+           END-IF.
+
+       AGE-PURCHASE-TRANS.
+           COMPUTE WS-AGE-DAYS =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE)
+               - FUNCTION INTEGER-OF-DATE (PT-TRANSACTION-DATE)
+           EVALUATE TRUE
+               WHEN WS-AGE-DAYS < 30
+                   ADD PT-NET-AMOUNT TO WS-BUCKET-CURRENT
+               WHEN WS-AGE-DAYS < 60
+                   ADD PT-NET-AMOUNT TO WS-BUCKET-30
+               WHEN WS-AGE-DAYS < 90
+                   ADD PT-NET-AMOUNT TO WS-BUCKET-60
+               WHEN OTHER
+                   ADD PT-NET-AMOUNT TO WS-BUCKET-90
+           END-EVALUATE
+           ADD PT-NET-AMOUNT TO WS-BUCKET-TOTAL.
+
+       WRITE-CUSTOMER-STATEMENT.
+           MOVE WS-CUSTOMER-ID       TO WS-STMT-CUST-ID-OUT
+           MOVE CM-CUSTOMER-NAME     TO WS-STMT-CUST-NAME-OUT
+           MOVE WS-STATEMENT-HEADER  TO STATEMENT-REPORT-LINE
+           WRITE STATEMENT-REPORT-LINE
+           MOVE WS-BUCKET-CURRENT    TO WS-STMT-CURRENT-OUT
+           MOVE WS-STATEMENT-CURRENT-LINE TO STATEMENT-REPORT-LINE
+           WRITE STATEMENT-REPORT-LINE
+           MOVE WS-BUCKET-30         TO WS-STMT-30-OUT
+           MOVE WS-STATEMENT-30-LINE TO STATEMENT-REPORT-LINE
+           WRITE STATEMENT-REPORT-LINE
+           MOVE WS-BUCKET-60         TO WS-STMT-60-OUT
+           MOVE WS-STATEMENT-60-LINE TO STATEMENT-REPORT-LINE
+           WRITE STATEMENT-REPORT-LINE
+           MOVE WS-BUCKET-90         TO WS-STMT-90-OUT
+           MOVE WS-STATEMENT-90-LINE TO STATEMENT-REPORT-LINE
+           WRITE STATEMENT-REPORT-LINE
+           MOVE WS-BUCKET-TOTAL      TO WS-STMT-TOTAL-OUT
+           MOVE WS-STATEMENT-TOTAL-LINE TO STATEMENT-REPORT-LINE
+           WRITE STATEMENT-REPORT-LINE
+           DISPLAY WS-STATEMENT-HEADER
+           DISPLAY WS-STATEMENT-CURRENT-LINE
+           DISPLAY WS-STATEMENT-30-LINE
+           DISPLAY WS-STATEMENT-60-LINE
+           DISPLAY WS-STATEMENT-90-LINE
+           DISPLAY WS-STATEMENT-TOTAL-LINE.
