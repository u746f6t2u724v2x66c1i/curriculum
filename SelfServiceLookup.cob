@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SelfServiceLookup.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EM-EMPLOYEE-ID
+               FILE STATUS IS WS-EMPLOYEE-MASTER-STATUS.
+
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-MASTER-STATUS.
+
+           SELECT PURCHASE-TRANS-FILE ASSIGN TO "PURCTRAN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PURCHASE-TRANS-STATUS.
+
+           SELECT OPERATOR-MASTER-FILE ASSIGN TO "OPERMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OP-OPERATOR-ID
+               FILE STATUS IS WS-OPERATOR-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY EMPMAST.
+
+       FD  CUSTOMER-MASTER-FILE.
+           COPY CUSTMAST.
+
+       FD  PURCHASE-TRANS-FILE.
+           COPY PURCTRAN.
+
+       FD  OPERATOR-MASTER-FILE.
+           COPY OPERMAST.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMPLOYEE-MASTER-STATUS PIC X(2) VALUE "00".
+          88 WS-EMPLOYEE-FOUND      VALUE "00".
+       01 WS-CUSTOMER-MASTER-STATUS PIC X(2) VALUE "00".
+          88 WS-CUSTOMER-FOUND      VALUE "00".
+       01 WS-PURCHASE-TRANS-STATUS  PIC X(2) VALUE "00".
+       01 WS-OPERATOR-MASTER-STATUS PIC X(2) VALUE "00".
+
+       01 WS-OPERATOR-ID           PIC X(8).
+       01 WS-SIGNON-PASSWORD       PIC X(8).
+       01 WS-SIGNON-VALID-SW       PIC X(1) VALUE "N".
+          88 WS-SIGNON-VALID       VALUE "Y".
+
+       01 WS-LOOKUP-CHOICE          PIC X(1) VALUE SPACE.
+          88 WS-LOOKUP-EMPLOYEE     VALUE "E" "e".
+          88 WS-LOOKUP-CUSTOMER     VALUE "C" "c".
+          88 WS-LOOKUP-QUIT         VALUE "Q" "q".
+       01 WS-LOOKUP-ID              PIC 9(5).
+
+       01 WS-PURCHASE-HISTORY-LINE.
+          05 FILLER               PIC X(9) VALUE "Invoice ".
+          05 WS-HIST-INVOICE-OUT   PIC 9(9).
+          05 FILLER                PIC X(4) VALUE "  on".
+          05 WS-HIST-DATE-OUT      PIC 9(8).
+          05 FILLER                PIC X(4) VALUE "  ty".
+          05 FILLER                PIC X(1) VALUE "p".
+          05 WS-HIST-TYPE-OUT      PIC X(1).
+          05 FILLER                PIC X(4) VALUE "  --".
+          05 WS-HIST-AMOUNT-OUT    PIC Z,ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+       RUN-START.
+           OPEN INPUT OPERATOR-MASTER-FILE.
+           PERFORM SIGN-ON.
+           CLOSE OPERATOR-MASTER-FILE.
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
+           OPEN INPUT CUSTOMER-MASTER-FILE.
+           DISPLAY "Look up (E)mployee pay info, (C)ustomer purchase "
+                   "history, or (Q)uit: ".
+           ACCEPT WS-LOOKUP-CHOICE.
+           PERFORM UNTIL WS-LOOKUP-QUIT
+               EVALUATE TRUE
+                   WHEN WS-LOOKUP-EMPLOYEE
+                       PERFORM LOOKUP-EMPLOYEE-PAY-INFO
+                   WHEN WS-LOOKUP-CUSTOMER
+                       PERFORM LOOKUP-CUSTOMER-PURCHASE-HISTORY
+                   WHEN OTHER
+                       DISPLAY "Please enter E, C, or Q."
+               END-EVALUATE
+               DISPLAY "Look up (E)mployee pay info, (C)ustomer "
+                       "purchase history, or (Q)uit: "
+               ACCEPT WS-LOOKUP-CHOICE
+           END-PERFORM.
+
+           CLOSE EMPLOYEE-MASTER-FILE.
+           CLOSE CUSTOMER-MASTER-FILE.
+           GOBACK.
+
+       LOOKUP-EMPLOYEE-PAY-INFO.
+           DISPLAY "Employee ID: ".
+           ACCEPT WS-LOOKUP-ID.
+           MOVE WS-LOOKUP-ID TO EM-EMPLOYEE-ID
+           READ EMPLOYEE-MASTER-FILE
+               KEY IS EM-EMPLOYEE-ID
+               INVALID KEY
+                   MOVE "24" TO WS-EMPLOYEE-MASTER-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO WS-EMPLOYEE-MASTER-STATUS
+           END-READ
+           IF WS-EMPLOYEE-FOUND
+               DISPLAY "Name: " EM-EMPLOYEE-NAME
+               DISPLAY "Department: " EM-DEPARTMENT-CODE
+               DISPLAY "YTD gross: " EM-YTD-GROSS
+               DISPLAY "YTD tax withheld: " EM-YTD-TAX
+               DISPLAY "YTD net pay: " EM-YTD-NET
+               DISPLAY "PTO balance: " EM-PTO-BALANCE
+           ELSE
+               DISPLAY "Unknown employee ID " WS-LOOKUP-ID "."
+           END-IF.
+
+       LOOKUP-CUSTOMER-PURCHASE-HISTORY.
+           DISPLAY "Customer ID: ".
+           ACCEPT WS-LOOKUP-ID.
+           MOVE WS-LOOKUP-ID TO CM-CUSTOMER-ID
+           READ CUSTOMER-MASTER-FILE
+               KEY IS CM-CUSTOMER-ID
+               INVALID KEY
+                   MOVE "24" TO WS-CUSTOMER-MASTER-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO WS-CUSTOMER-MASTER-STATUS
+           END-READ
+           IF WS-CUSTOMER-FOUND
+               DISPLAY "Purchase history for " CM-CUSTOMER-NAME ":"
+               OPEN INPUT PURCHASE-TRANS-FILE
+               IF WS-PURCHASE-TRANS-STATUS = "00"
+                   PERFORM UNTIL WS-PURCHASE-TRANS-STATUS NOT = "00"
+                       READ PURCHASE-TRANS-FILE
+                           AT END
+                               MOVE "10" TO WS-PURCHASE-TRANS-STATUS
+                           NOT AT END
+                               IF PT-CUSTOMER-ID = WS-LOOKUP-ID
+                                   PERFORM DISPLAY-PURCHASE-HISTORY-LINE
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE PURCHASE-TRANS-FILE
+               END-IF
+           ELSE
+               DISPLAY "Unknown customer ID " WS-LOOKUP-ID "."
+           END-IF.
+
+       DISPLAY-PURCHASE-HISTORY-LINE.
+           MOVE PT-INVOICE-NUMBER TO WS-HIST-INVOICE-OUT
+           MOVE PT-TRANSACTION-DATE TO WS-HIST-DATE-OUT
+           MOVE PT-TRANSACTION-TYPE TO WS-HIST-TYPE-OUT
+           MOVE PT-NET-AMOUNT TO WS-HIST-AMOUNT-OUT
+           DISPLAY WS-PURCHASE-HISTORY-LINE.
+
+       COPY OPERSIGN.
