@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ArchivePurge.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RC-CONTROL-KEY
+               FILE STATUS IS WS-RUN-CONTROL-STATUS.
+
+           SELECT PURCHASE-TRANS-FILE ASSIGN TO "PURCTRAN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PURCHASE-TRANS-STATUS.
+
+           SELECT PURCHASE-ARCHIVE-FILE ASSIGN TO "PURCHARC.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PURCHASE-ARCHIVE-STATUS.
+
+           SELECT PURCHASE-TRANS-RETAINED-FILE ASSIGN TO "PURCTRAN.NEW"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PURCHASE-RETAINED-STATUS.
+
+           SELECT RATE-AUDIT-FILE ASSIGN TO "RATEAUD.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RATE-AUDIT-STATUS.
+
+           SELECT RATE-AUDIT-ARCHIVE-FILE ASSIGN TO "RATEAUDARC.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RATE-AUDIT-ARCHIVE-STATUS.
+
+           SELECT RATE-AUDIT-RETAINED-FILE ASSIGN TO "RATEAUD.NEW"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RATE-AUDIT-RETAINED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-CONTROL-FILE.
+           COPY RUNCTL.
+
+       FD  PURCHASE-TRANS-FILE.
+           COPY PURCTRAN.
+
+       FD  PURCHASE-ARCHIVE-FILE.
+           COPY PURCTRAN
+           REPLACING ==PURCHASE-TRANS-RECORD==
+                  BY ==PURCHASE-ARCHIVE-RECORD==.
+
+       FD  PURCHASE-TRANS-RETAINED-FILE.
+           COPY PURCTRAN
+           REPLACING ==PURCHASE-TRANS-RECORD==
+                  BY ==PURCHASE-RETAINED-RECORD==.
+
+       FD  RATE-AUDIT-FILE.
+           COPY RATEAUDIT.
+
+       FD  RATE-AUDIT-ARCHIVE-FILE.
+           COPY RATEAUDIT
+           REPLACING ==RATE-AUDIT-RECORD==
+                  BY ==RATE-AUDIT-ARCHIVE-RECORD==.
+
+       FD  RATE-AUDIT-RETAINED-FILE.
+           COPY RATEAUDIT
+           REPLACING ==RATE-AUDIT-RECORD==
+                  BY ==RATE-AUDIT-RETAINED-RECORD==.
+
+       WORKING-STORAGE SECTION.
+       01 WS-RUN-CONTROL-STATUS         PIC X(2) VALUE "00".
+       01 WS-PURCHASE-TRANS-STATUS      PIC X(2) VALUE "00".
+       01 WS-PURCHASE-ARCHIVE-STATUS    PIC X(2) VALUE "00".
+       01 WS-PURCHASE-RETAINED-STATUS   PIC X(2) VALUE "00".
+       01 WS-RATE-AUDIT-STATUS          PIC X(2) VALUE "00".
+       01 WS-RATE-AUDIT-ARCHIVE-STATUS  PIC X(2) VALUE "00".
+       01 WS-RATE-AUDIT-RETAINED-STATUS PIC X(2) VALUE "00".
+
+       01 WS-CUTOFF-DATE                PIC 9(8).
+
+       01 WS-PURCHASE-ARCHIVED-COUNT    PIC 9(7) VALUE 0.
+       01 WS-PURCHASE-RETAINED-COUNT    PIC 9(7) VALUE 0.
+       01 WS-RATE-AUDIT-ARCHIVED-COUNT  PIC 9(7) VALUE 0.
+       01 WS-RATE-AUDIT-RETAINED-COUNT  PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       RUN-START.
+           PERFORM OPEN-RUN-CONTROL.
+           COMPUTE WS-CUTOFF-DATE = FUNCTION DATE-OF-INTEGER (
+               FUNCTION INTEGER-OF-DATE (RC-PROCESSING-DATE)
+               - RC-RETENTION-DAYS).
+           DISPLAY "Archiving records older than " WS-CUTOFF-DATE
+                   " (retention " RC-RETENTION-DAYS " days)."
+           PERFORM ARCHIVE-PURCHASE-TRANS.
+           PERFORM ARCHIVE-RATE-AUDIT.
+           CLOSE RUN-CONTROL-FILE.
+
+           DISPLAY "Purchase transactions archived: "
+                   WS-PURCHASE-ARCHIVED-COUNT
+                   " retained: " WS-PURCHASE-RETAINED-COUNT "."
+           DISPLAY "Rate-audit records archived: "
+                   WS-RATE-AUDIT-ARCHIVED-COUNT
+                   " retained: " WS-RATE-AUDIT-RETAINED-COUNT "."
+           DISPLAY "Review PURCTRAN.NEW and RATEAUD.NEW and swap them "
+                   "in for the active files once the archive is "
+                   "confirmed good."
+           GOBACK.
+
+       COPY OPENRCTL.
+
+       ARCHIVE-PURCHASE-TRANS.
+           MOVE 0 TO WS-PURCHASE-ARCHIVED-COUNT
+           MOVE 0 TO WS-PURCHASE-RETAINED-COUNT
+           OPEN INPUT PURCHASE-TRANS-FILE
+           IF WS-PURCHASE-TRANS-STATUS = "00"
+               OPEN EXTEND PURCHASE-ARCHIVE-FILE
+               OPEN OUTPUT PURCHASE-TRANS-RETAINED-FILE
+               PERFORM UNTIL WS-PURCHASE-TRANS-STATUS NOT = "00"
+                   READ PURCHASE-TRANS-FILE
+                       AT END
+                           MOVE "10" TO WS-PURCHASE-TRANS-STATUS
+                       NOT AT END
+                           IF PT-TRANSACTION-DATE OF
+                              PURCHASE-TRANS-RECORD < WS-CUTOFF-DATE
+                               MOVE PURCHASE-TRANS-RECORD TO
+                                   PURCHASE-ARCHIVE-RECORD
+                               WRITE PURCHASE-ARCHIVE-RECORD
+                               ADD 1 TO WS-PURCHASE-ARCHIVED-COUNT
+                           ELSE
+                               MOVE PURCHASE-TRANS-RECORD TO
+                                   PURCHASE-RETAINED-RECORD
+                               WRITE PURCHASE-RETAINED-RECORD
+                               ADD 1 TO WS-PURCHASE-RETAINED-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PURCHASE-ARCHIVE-FILE
+               CLOSE PURCHASE-TRANS-RETAINED-FILE
+               CLOSE PURCHASE-TRANS-FILE
+           END-IF.
+
+       ARCHIVE-RATE-AUDIT.
+           MOVE 0 TO WS-RATE-AUDIT-ARCHIVED-COUNT
+           MOVE 0 TO WS-RATE-AUDIT-RETAINED-COUNT
+           OPEN INPUT RATE-AUDIT-FILE
+           IF WS-RATE-AUDIT-STATUS = "00"
+               OPEN EXTEND RATE-AUDIT-ARCHIVE-FILE
+               OPEN OUTPUT RATE-AUDIT-RETAINED-FILE
+               PERFORM UNTIL WS-RATE-AUDIT-STATUS NOT = "00"
+                   READ RATE-AUDIT-FILE
+                       AT END
+                           MOVE "10" TO WS-RATE-AUDIT-STATUS
+                       NOT AT END
+                           IF RA-CHANGE-DATE OF
+                              RATE-AUDIT-RECORD < WS-CUTOFF-DATE
+                               MOVE RATE-AUDIT-RECORD TO
+                                   RATE-AUDIT-ARCHIVE-RECORD
+                               WRITE RATE-AUDIT-ARCHIVE-RECORD
+                               ADD 1 TO WS-RATE-AUDIT-ARCHIVED-COUNT
+                           ELSE
+                               MOVE RATE-AUDIT-RECORD TO
+                                   RATE-AUDIT-RETAINED-RECORD
+                               WRITE RATE-AUDIT-RETAINED-RECORD
+                               ADD 1 TO WS-RATE-AUDIT-RETAINED-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RATE-AUDIT-ARCHIVE-FILE
+               CLOSE RATE-AUDIT-RETAINED-FILE
+               CLOSE RATE-AUDIT-FILE
+           END-IF.
