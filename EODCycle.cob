@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODCycle.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RC-CONTROL-KEY
+               FILE STATUS IS WS-RUN-CONTROL-STATUS.
+
+           SELECT JOB-LOG-FILE ASSIGN TO "JOBLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JOB-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-CONTROL-FILE.
+           COPY RUNCTL.
+
+       FD  JOB-LOG-FILE.
+           COPY JOBLOG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-RUN-CONTROL-STATUS    PIC X(2) VALUE "00".
+       01 WS-JOB-LOG-STATUS        PIC X(2) VALUE "00".
+
+       01 WS-CYCLE-STEP-COUNT      PIC 9(3) VALUE 2.
+       01 WS-CYCLE-STEP-NUMBER     PIC 9(3) VALUE 0.
+       01 WS-CYCLE-OVERFLOW-SW     PIC X(1) VALUE "N".
+          88 WS-CYCLE-OVERFLOW     VALUE "Y".
+
+       01 WS-CYCLE-STEP-NAMES.
+          05 FILLER PIC X(20) VALUE "PurchaseCalculator".
+          05 FILLER PIC X(20) VALUE "SalaryCalculator".
+       01 WS-CYCLE-STEP-NAME-TABLE REDEFINES WS-CYCLE-STEP-NAMES.
+          05 WS-CYCLE-STEP-NAME OCCURS 2 TIMES PIC X(20).
+
+       PROCEDURE DIVISION.
+       RUN-START.
+           DISPLAY "Starting end-of-day batch cycle."
+           PERFORM OPEN-RUN-CONTROL.
+           OPEN EXTEND JOB-LOG-FILE.
+           PERFORM UNTIL WS-CYCLE-STEP-NUMBER = WS-CYCLE-STEP-COUNT
+                      OR WS-CYCLE-OVERFLOW
+               ADD 1 TO WS-CYCLE-STEP-NUMBER
+                   ON SIZE ERROR
+                       MOVE "Y" TO WS-CYCLE-OVERFLOW-SW
+                       DISPLAY "Step counter overflow - stopping "
+                               "batch cycle."
+               END-ADD
+               IF NOT WS-CYCLE-OVERFLOW
+                   PERFORM RUN-CYCLE-STEP
+               END-IF
+           END-PERFORM.
+
+           IF WS-CYCLE-OVERFLOW
+               DISPLAY "End-of-day batch cycle aborted."
+           ELSE
+               DISPLAY "End-of-day batch cycle complete."
+           END-IF.
+           CLOSE RUN-CONTROL-FILE.
+           CLOSE JOB-LOG-FILE.
+           GOBACK.
+
+       COPY OPENRCTL.
+
+       RUN-CYCLE-STEP.
+           IF WS-CYCLE-STEP-NUMBER = 2 AND NOT RC-PERIOD-END
+               DISPLAY "Step " WS-CYCLE-STEP-NUMBER ": "
+                       WS-CYCLE-STEP-NAME (WS-CYCLE-STEP-NUMBER)
+                       " skipped - not a pay day."
+               PERFORM LOG-JOB-STEP-SKIPPED
+           ELSE
+               DISPLAY "Step " WS-CYCLE-STEP-NUMBER ": "
+                       WS-CYCLE-STEP-NAME (WS-CYCLE-STEP-NUMBER)
+                       " starting."
+               PERFORM LOG-JOB-STEP-STARTED
+               EVALUATE WS-CYCLE-STEP-NUMBER
+                   WHEN 1
+                       CALL "PurchaseCalculator"
+                   WHEN 2
+                       CALL "SalaryCalculator"
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+               DISPLAY "Step " WS-CYCLE-STEP-NUMBER ": "
+                       WS-CYCLE-STEP-NAME (WS-CYCLE-STEP-NUMBER)
+                       " complete."
+               PERFORM LOG-JOB-STEP-COMPLETE
+           END-IF.
+
+       LOG-JOB-STEP-STARTED.
+           MOVE "STARTED" TO JL-STEP-STATUS
+           PERFORM WRITE-JOB-LOG-RECORD.
+
+       LOG-JOB-STEP-COMPLETE.
+           MOVE "COMPLETE" TO JL-STEP-STATUS
+           PERFORM WRITE-JOB-LOG-RECORD.
+
+       LOG-JOB-STEP-SKIPPED.
+           MOVE "SKIPPED" TO JL-STEP-STATUS
+           PERFORM WRITE-JOB-LOG-RECORD.
+
+       WRITE-JOB-LOG-RECORD.
+           MOVE "EODCycle" TO JL-JOB-NAME
+           MOVE WS-CYCLE-STEP-NAME (WS-CYCLE-STEP-NUMBER) TO
+               JL-STEP-NAME
+           ACCEPT JL-LOG-DATE FROM DATE YYYYMMDD
+           ACCEPT JL-LOG-TIME FROM TIME
+           WRITE JOB-LOG-RECORD.
